@@ -1,53 +1,393 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATOR.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 NUM1         PIC 9(5)V99.
-       77 NUM2         PIC 9(5)V99.
-       77 RESULT       PIC 9(7)V99.
-       77 WS-DIV-ZERO  PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY "====================================".
-           DISPLAY "          SIMPLE COBOL CALCULATOR   ".
-           DISPLAY "====================================".
-
-           DISPLAY "Enter first number: " WITH NO ADVANCING.
-           ACCEPT NUM1.
-           
-           DISPLAY "Enter second number: " WITH NO ADVANCING.
-           ACCEPT NUM2.
-
-           DISPLAY "------------------------------------".
-
-           * Addition
-           ADD NUM1 TO NUM2 GIVING RESULT.
-           DISPLAY "Addition       : " RESULT.
-
-           * Subtraction
-           SUBTRACT NUM2 FROM NUM1 GIVING RESULT.
-           DISPLAY "Subtraction    : " RESULT.
-
-           * Multiplication
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT.
-           DISPLAY "Multiplication : " RESULT.
-
-           * Division (check divide by zero)
-           IF NUM2 = 0
-              MOVE 'Y' TO WS-DIV-ZERO
-           END-IF.
-
-           IF WS-DIV-ZERO = 'Y'
-              DISPLAY "Division       : ERROR (Divide by Zero)"
-           ELSE
-              DIVIDE NUM1 BY NUM2 GIVING RESULT
-              DISPLAY "Division       : " RESULT
-           END-IF.
-
-           DISPLAY "------------------------------------".
-           DISPLAY "Program finished.".
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CALCULATOR.
+000120 AUTHOR. R HOLLOWAY.
+000130 INSTALLATION. PAYROLL SYSTEMS GROUP.
+000140 DATE-WRITTEN. 04/02/2011.
+000150 DATE-COMPILED.
+000160*
+000170*--------------------------------------------------------------*
+000180*  MODIFICATION HISTORY                                        *
+000190*--------------------------------------------------------------*
+000200*  DATE       INIT  DESCRIPTION                                *
+000210*  04/02/2011 RH    ORIGINAL INSTALLATION.                      *
+000220*  08/08/2026 RH    ADDED BATCH/FILE-DRIVEN MODE SO CALCULATOR  *
+000230*                    CAN RUN AS AN UNATTENDED JOB AGAINST A     *
+000240*                    TRANSACTION FILE OF NUM1/NUM2 PAIRS.       *
+000250*  08/08/2026 RH    ADDED CALCULATOR-LOG.DAT SO EVERY RUN LEAVES*
+000260*                    A RECORD OF WHAT WAS CALCULATED.          *
+000270*  08/08/2026 RH    ADDED ON SIZE ERROR CHECKING TO THE         *
+000280*                    MULTIPLY SO A 7-DIGIT RESULT OVERFLOW IS   *
+000290*                    FLAGGED INSTEAD OF SILENTLY TRUNCATED.     *
+000300*  08/08/2026 RH    ADDED A COMPOUND-INTEREST/LOAN-ESTIMATE     *
+000310*                    MENU OPTION ALONGSIDE THE FOUR BASIC       *
+000320*                    ARITHMETIC OPERATIONS.                     *
+000325*  08/08/2026 RH    INTEREST ESTIMATE NOW FLAGS A GROWTH-FACTOR *
+000326*                    OVERFLOW INSTEAD OF PRINTING A TRUNCATED   *
+000327*                    FUTURE VALUE/INTEREST EARNED.              *
+000328*  08/09/2026 RH    SUBTRACTION RESULT FIELDS NOW USE SIGN IS   *
+000329*                    TRAILING SEPARATE SO A NEGATIVE RESULT     *
+000330*                    WRITES A PLAIN SIGN CHARACTER INSTEAD OF   *
+000331*                    AN OVERPUNCHED DIGIT TO THE FLAT FILES.    *
+000332*--------------------------------------------------------------*
+000340*
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT CALC-TRANS-IN ASSIGN TO 'CALC-TRANS-IN.DAT'
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000395         FILE STATUS IS WS-TRANS-IN-STATUS.
+000400     SELECT CALC-TRANS-OUT ASSIGN TO 'CALC-TRANS-OUT.DAT'
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000415         FILE STATUS IS WS-TRANS-OUT-STATUS.
+000420     SELECT CALC-LOG ASSIGN TO 'CALCULATOR-LOG.DAT'
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000435         FILE STATUS IS WS-LOG-STATUS.
+000440*
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470*      CALC-TRANS-IN CARRIES ONE NUM1/NUM2 PAIR PER LINE FOR THE
+000480*      BATCH/UNATTENDED MODE -- SEE 2000-BATCH-PROCESS.
+000490 FD  CALC-TRANS-IN.
+000500 01  CALC-TRANS-IN-REC.
+000510     05  TRANS-NUM1        PIC 9(05)V99.
+000520     05  TRANS-NUM2        PIC 9(05)V99.
+000530*
+000540*      CALC-TRANS-OUT CARRIES THE FOUR RESULTS FOR EACH PAIR READ
+000550*      OFF CALC-TRANS-IN.DAT.
+000560 FD  CALC-TRANS-OUT.
+000570 01  CALC-TRANS-OUT-REC.
+000580     05  OUT-NUM1          PIC 9(05)V99.
+000590     05  FILLER            PIC X(01).
+000600     05  OUT-NUM2          PIC 9(05)V99.
+000610     05  FILLER            PIC X(01).
+000620     05  OUT-ADD-RESULT    PIC 9(07)V99.
+000630     05  FILLER            PIC X(01).
+000640     05  OUT-SUB-RESULT    PIC S9(07)V99
+000645         SIGN IS TRAILING SEPARATE CHARACTER.
+000650     05  FILLER            PIC X(01).
+000660     05  OUT-MUL-RESULT    PIC 9(07)V99.
+000670     05  FILLER            PIC X(01).
+000680     05  OUT-MUL-FLAG      PIC X(01).
+000690     05  FILLER            PIC X(01).
+000700     05  OUT-DIV-RESULT    PIC 9(07)V99.
+000710     05  FILLER            PIC X(01).
+000720     05  OUT-DIV-FLAG      PIC X(01).
+000730*
+000740*      CALC-LOG IS THE RUNNING HISTORY OF EVERY PAIR CALCULATED,
+000750*      INTERACTIVE OR BATCH -- SEE 2900-LOG-TRANSACTION.
+000760 FD  CALC-LOG.
+000770 01  CALC-LOG-REC.
+000775     05  LOG-RUN-DATE      PIC 9(08).
+000776     05  FILLER            PIC X(01).
+000777     05  LOG-RUN-TIME      PIC 9(08).
+000790     05  FILLER            PIC X(01).
+000800     05  LOG-NUM1          PIC 9(05)V99.
+000810     05  FILLER            PIC X(01).
+000820     05  LOG-NUM2          PIC 9(05)V99.
+000830     05  FILLER            PIC X(01).
+000840     05  LOG-ADD-RESULT    PIC 9(07)V99.
+000850     05  FILLER            PIC X(01).
+000860     05  LOG-SUB-RESULT    PIC S9(07)V99
+000865         SIGN IS TRAILING SEPARATE CHARACTER.
+000870     05  FILLER            PIC X(01).
+000880     05  LOG-MUL-RESULT    PIC 9(07)V99.
+000890     05  FILLER            PIC X(01).
+000900     05  LOG-MUL-FLAG      PIC X(01).
+000910     05  FILLER            PIC X(01).
+000920     05  LOG-DIV-RESULT    PIC 9(07)V99.
+000930     05  FILLER            PIC X(01).
+000940     05  LOG-DIV-FLAG      PIC X(01).
+000950*
+000960 WORKING-STORAGE SECTION.
+000970*      WS-RUN-MODE SELECTS THE INTERACTIVE MENU ('I', THE
+000980*      DEFAULT) OR THE BATCH/FILE-DRIVEN PASS ('B') OVER
+000990*      CALC-TRANS-IN.DAT, DRIVEN OFF THE COMMAND LINE, E.G.
+001000*      'CALCULATOR B'.
+001010 77  WS-CMD-LINE           PIC X(20)  VALUE SPACES.
+001011 77  WS-TRANS-IN-STATUS    PIC X(02)  VALUE '00'.
+001012     88  WS-TRANS-IN-OK               VALUE '00'.
+001013 77  WS-TRANS-OUT-STATUS   PIC X(02)  VALUE '00'.
+001015 77  WS-LOG-STATUS         PIC X(02)  VALUE '00'.
+001020 77  WS-RUN-MODE           PIC X(01)  VALUE 'I'.
+001030     88  WS-MODE-INTERACTIVE          VALUE 'I'.
+001040     88  WS-MODE-BATCH                VALUE 'B'.
+001050 77  WS-EOF                PIC X      VALUE 'N'.
+001060     88  WS-EOF-YES                   VALUE 'Y'.
+001070*
+001080 77  NUM1                  PIC 9(05)V99 VALUE ZERO.
+001090 77  NUM2                  PIC 9(05)V99 VALUE ZERO.
+001100 77  WS-ADD-RESULT         PIC 9(07)V99 VALUE ZERO.
+001110 77  WS-SUB-RESULT         PIC S9(07)V99 VALUE ZERO
+001115     SIGN IS TRAILING SEPARATE CHARACTER.
+001120 77  WS-MUL-RESULT         PIC 9(07)V99 VALUE ZERO.
+001130 77  WS-DIV-RESULT         PIC 9(07)V99 VALUE ZERO.
+001140*
+001150 77  WS-DIV-ZERO           PIC X      VALUE 'N'.
+001160     88  WS-DIV-ZERO-YES              VALUE 'Y'.
+001170 77  WS-MUL-OVERFLOW       PIC X      VALUE 'N'.
+001180     88  WS-MUL-OVERFLOW-YES          VALUE 'Y'.
+001185 77  WS-FV-OVERFLOW        PIC X      VALUE 'N'.
+001187     88  WS-FV-OVERFLOW-YES           VALUE 'Y'.
+001190*
+001200*      WS-MENU-CHOICE DRIVES 3000-INTERACTIVE-SESSION'S MENU
+001210*      LOOP; WS-MENU-DONE-SW STOPS IT WHEN THE USER PICKS EXIT.
+001220 77  WS-MENU-CHOICE        PIC X(01)  VALUE SPACE.
+001230 77  WS-MENU-DONE-SW       PIC X      VALUE 'N'.
+001240     88  WS-MENU-DONE                 VALUE 'Y'.
+001250*
+001260*      WS-TERM-YEARS/WS-FUTURE-VALUE/WS-INTEREST-EARNED SUPPORT
+001270*      3200-INTEREST-ESTIMATE -- NUM1 IS TREATED AS PRINCIPAL AND
+001280*      NUM2 AS AN ANNUAL RATE (E.G. 00005.25 FOR 5.25%).
+001290 77  WS-TERM-YEARS         PIC 9(03)  VALUE ZERO.
+001292 77  WS-YEAR-IDX           PIC 9(03)  VALUE ZERO.
+001294*      WS-GROWTH-FACTOR CARRIES EXTRA DECIMAL PLACES THROUGH THE
+001296*      YEAR-BY-YEAR COMPOUNDING LOOP SO ROUNDING ERROR DOES NOT
+001298*      ACCUMULATE BEFORE THE RESULT IS ROUNDED BACK TO CENTS.
+001300 77  WS-GROWTH-FACTOR      PIC 9(09)V9999 VALUE ZERO.
+001302 77  WS-FUTURE-VALUE       PIC 9(09)V99 VALUE ZERO.
+001310 77  WS-INTEREST-EARNED    PIC 9(09)V99 VALUE ZERO.
+001320*
+001330 PROCEDURE DIVISION.
+001340 0000-MAINLINE.
+001350     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001360     IF WS-MODE-BATCH
+001370         PERFORM 2000-BATCH-PROCESS THRU 2000-EXIT
+001380     ELSE
+001390         PERFORM 3000-INTERACTIVE-SESSION THRU 3000-EXIT
+001400     END-IF.
+001410     STOP RUN.
+001420*
+001430 1000-INITIALIZE.
+001440     ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+001450     IF WS-CMD-LINE NOT = SPACES
+001460         UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+001470             INTO WS-RUN-MODE
+001480     END-IF.
+001490     IF WS-RUN-MODE NOT = 'B'
+001500         MOVE 'I' TO WS-RUN-MODE
+001510     END-IF.
+001520 1000-EXIT.
+001530     EXIT.
+001540*
+001550*      2000-BATCH-PROCESS READS EVERY NUM1/NUM2 PAIR OFF
+001560*      CALC-TRANS-IN.DAT, COMPUTES THE FOUR RESULTS FOR EACH,
+001570*      WRITES THEM TO CALC-TRANS-OUT.DAT, AND LOGS EACH PAIR --
+001580*      SO A BULK RUN CAN BE SCHEDULED WITHOUT SOMEONE SITTING AT
+001590*      A TERMINAL TYPING NUMBERS IN ONE PAIR AT A TIME.
+001600 2000-BATCH-PROCESS.
+001610     OPEN INPUT  CALC-TRANS-IN.
+001611     IF NOT WS-TRANS-IN-OK
+001612*          AN UNATTENDED RUN WITH NO CALC-TRANS-IN.DAT TO READ
+001613*          CANNOT PRODUCE ANY RESULTS -- DIAGNOSE IT INSTEAD OF
+001614*          LETTING THE READ BELOW RUN AGAINST AN UNOPENED FILE.
+001615         DISPLAY "CALC-TRANS-IN.DAT NOT AVAILABLE FOR BATCH "
+001616             "PASS, STATUS: " WS-TRANS-IN-STATUS
+001617     ELSE
+001620     OPEN OUTPUT CALC-TRANS-OUT
+001630     PERFORM UNTIL WS-EOF-YES
+001640         READ CALC-TRANS-IN INTO CALC-TRANS-IN-REC
+001650             AT END
+001660                 MOVE 'Y' TO WS-EOF
+001670             NOT AT END
+001680                 MOVE TRANS-NUM1 TO NUM1
+001690                 MOVE TRANS-NUM2 TO NUM2
+001700                 PERFORM 2150-COMPUTE-RESULTS THRU 2150-EXIT
+001710                 PERFORM 2200-WRITE-BATCH-RESULT THRU 2200-EXIT
+001720                 PERFORM 2900-LOG-TRANSACTION THRU 2900-EXIT
+001730         END-READ
+001740     END-PERFORM
+001750     CLOSE CALC-TRANS-IN CALC-TRANS-OUT
+001755     END-IF.
+001760 2000-EXIT.
+001770     EXIT.
+001780*
+001790*      2150-COMPUTE-RESULTS IS THE SHARED ARITHMETIC CORE USED BY
+001800*      BOTH THE BATCH PASS AND THE INTERACTIVE MENU SO THE TWO
+001810*      MODES NEVER DRIFT APART.
+001820 2150-COMPUTE-RESULTS.
+001830     MOVE 'N' TO WS-DIV-ZERO.
+001840     MOVE 'N' TO WS-MUL-OVERFLOW.
+001850
+001860     ADD NUM1 TO NUM2 GIVING WS-ADD-RESULT.
+001870     SUBTRACT NUM2 FROM NUM1 GIVING WS-SUB-RESULT.
+001880
+001890     MULTIPLY NUM1 BY NUM2 GIVING WS-MUL-RESULT
+001900         ON SIZE ERROR
+001910             SET WS-MUL-OVERFLOW-YES TO TRUE
+001920             MOVE ZERO TO WS-MUL-RESULT
+001930     END-MULTIPLY.
+001940
+001950     IF NUM2 = ZERO
+001960         SET WS-DIV-ZERO-YES TO TRUE
+001970         MOVE ZERO TO WS-DIV-RESULT
+001980     ELSE
+001990         DIVIDE NUM1 BY NUM2 GIVING WS-DIV-RESULT
+002000     END-IF.
+002010 2150-EXIT.
+002020     EXIT.
+002030*
+002040*      2200-WRITE-BATCH-RESULT FORMATS ONE CALC-TRANS-OUT.DAT LINE
+002050*      FROM THE RESULTS 2150-COMPUTE-RESULTS JUST COMPUTED.
+002060 2200-WRITE-BATCH-RESULT.
+002070     MOVE SPACES         TO CALC-TRANS-OUT-REC.
+002080     MOVE NUM1            TO OUT-NUM1.
+002090     MOVE NUM2            TO OUT-NUM2.
+002100     MOVE WS-ADD-RESULT   TO OUT-ADD-RESULT.
+002110     MOVE WS-SUB-RESULT   TO OUT-SUB-RESULT.
+002120     MOVE WS-MUL-RESULT   TO OUT-MUL-RESULT.
+002130     MOVE WS-DIV-RESULT   TO OUT-DIV-RESULT.
+002140     IF WS-MUL-OVERFLOW-YES
+002150         MOVE 'O' TO OUT-MUL-FLAG
+002160     ELSE
+002170         MOVE SPACE TO OUT-MUL-FLAG
+002180     END-IF.
+002190     IF WS-DIV-ZERO-YES
+002200         MOVE 'Z' TO OUT-DIV-FLAG
+002210     ELSE
+002220         MOVE SPACE TO OUT-DIV-FLAG
+002230     END-IF.
+002240     WRITE CALC-TRANS-OUT-REC.
+002250 2200-EXIT.
+002260     EXIT.
+002270*
+002280*      2900-LOG-TRANSACTION APPENDS ONE LINE TO CALCULATOR-LOG.DAT
+002290*      FOR EVERY PAIR CALCULATED, INTERACTIVE OR BATCH, SO THERE
+002300*      IS A HISTORY TO CHECK BACK AGAINST LATER.
+002310 2900-LOG-TRANSACTION.
+002315*          CALCULATOR-LOG.DAT MAY NOT EXIST YET ON A FIRST-EVER
+002316*          RUN -- OPEN EXTEND FAILS ON A MISSING FILE, SO FALL
+002317*          BACK TO OUTPUT (WHICH CREATES IT) WHEN THAT HAPPENS.
+002318     OPEN EXTEND CALC-LOG.
+002319     IF WS-LOG-STATUS = '35'
+002320         OPEN OUTPUT CALC-LOG
+002321     END-IF.
+002330     MOVE SPACES          TO CALC-LOG-REC.
+002340     ACCEPT LOG-RUN-DATE  FROM DATE YYYYMMDD.
+002350     ACCEPT LOG-RUN-TIME  FROM TIME.
+002370     MOVE NUM1            TO LOG-NUM1.
+002380     MOVE NUM2            TO LOG-NUM2.
+002390     MOVE WS-ADD-RESULT   TO LOG-ADD-RESULT.
+002400     MOVE WS-SUB-RESULT   TO LOG-SUB-RESULT.
+002410     MOVE WS-MUL-RESULT   TO LOG-MUL-RESULT.
+002420     MOVE WS-DIV-RESULT   TO LOG-DIV-RESULT.
+002430     IF WS-MUL-OVERFLOW-YES
+002440         MOVE 'O' TO LOG-MUL-FLAG
+002450     ELSE
+002460         MOVE SPACE TO LOG-MUL-FLAG
+002470     END-IF.
+002480     IF WS-DIV-ZERO-YES
+002490         MOVE 'Z' TO LOG-DIV-FLAG
+002500     ELSE
+002510         MOVE SPACE TO LOG-DIV-FLAG
+002520     END-IF.
+002530     WRITE CALC-LOG-REC.
+002540     CLOSE CALC-LOG.
+002550 2900-EXIT.
+002560     EXIT.
+002570*
+002580*      3000-INTERACTIVE-SESSION IS THE ORIGINAL TERMINAL MENU,
+002590*      NOW OFFERING BASIC ARITHMETIC OR A COMPOUND-INTEREST
+002600*      ESTIMATE, REPEATING UNTIL THE USER PICKS EXIT.
+002610 3000-INTERACTIVE-SESSION.
+002620     DISPLAY "====================================".
+002630     DISPLAY "          SIMPLE COBOL CALCULATOR   ".
+002640     DISPLAY "====================================".
+002650     PERFORM UNTIL WS-MENU-DONE
+002660         DISPLAY " "
+002670         DISPLAY "1. BASIC ARITHMETIC (+ - * /)"
+002680         DISPLAY "2. COMPOUND INTEREST / LOAN ESTIMATE"
+002690         DISPLAY "3. EXIT"
+002700         DISPLAY "ENTER CHOICE: " WITH NO ADVANCING
+002710         ACCEPT WS-MENU-CHOICE
+002720         EVALUATE WS-MENU-CHOICE
+002730             WHEN '1'
+002740                 PERFORM 3100-BASIC-ARITHMETIC THRU 3100-EXIT
+002750             WHEN '2'
+002760                 PERFORM 3200-INTEREST-ESTIMATE THRU 3200-EXIT
+002770             WHEN '3'
+002780                 SET WS-MENU-DONE TO TRUE
+002790             WHEN OTHER
+002800                 DISPLAY "INVALID CHOICE -- TRY AGAIN."
+002810         END-EVALUATE
+002820     END-PERFORM.
+002830     DISPLAY "Program finished.".
+002840 3000-EXIT.
+002850     EXIT.
+002860*
+002870*      3100-BASIC-ARITHMETIC IS THE ORIGINAL FOUR-OPERATION
+002880*      PROMPT/DISPLAY FLOW, NOW BUILT ON THE SHARED
+002890*      2150-COMPUTE-RESULTS CORE SO IT LOGS LIKE BATCH DOES.
+002900 3100-BASIC-ARITHMETIC.
+002910     DISPLAY "Enter first number: " WITH NO ADVANCING.
+002920     ACCEPT NUM1.
+002930     DISPLAY "Enter second number: " WITH NO ADVANCING.
+002940     ACCEPT NUM2.
+002950     DISPLAY "------------------------------------".
+002960
+002970     PERFORM 2150-COMPUTE-RESULTS THRU 2150-EXIT.
+002980
+002990     DISPLAY "Addition       : " WS-ADD-RESULT.
+003000     DISPLAY "Subtraction    : " WS-SUB-RESULT.
+003010     IF WS-MUL-OVERFLOW-YES
+003020         DISPLAY "Multiplication : ERROR (OVERFLOWS 7 DIGITS)"
+003030     ELSE
+003040         DISPLAY "Multiplication : " WS-MUL-RESULT
+003050     END-IF.
+003060     IF WS-DIV-ZERO-YES
+003070         DISPLAY "Division       : ERROR (Divide by Zero)"
+003080     ELSE
+003090         DISPLAY "Division       : " WS-DIV-RESULT
+003100     END-IF.
+003110     DISPLAY "------------------------------------".
+003120
+003130     PERFORM 2900-LOG-TRANSACTION THRU 2900-EXIT.
+003140 3100-EXIT.
+003150     EXIT.
+003160*
+003170*      3200-INTEREST-ESTIMATE TREATS NUM1 AS PRINCIPAL AND NUM2 AS
+003180*      AN ANNUAL RATE, PROMPTS FOR A TERM, AND COMPOUNDS ANNUALLY
+003190*      TO A FUTURE VALUE -- A QUICK LOAN/SAVINGS BALLPARK.
+003200 3200-INTEREST-ESTIMATE.
+003210     DISPLAY "Enter principal amount: " WITH NO ADVANCING.
+003220     ACCEPT NUM1.
+003230     DISPLAY "Enter annual interest rate (e.g. 5.25): "
+003240         WITH NO ADVANCING.
+003250     ACCEPT NUM2.
+003260     DISPLAY "Enter term in years: " WITH NO ADVANCING.
+003270     ACCEPT WS-TERM-YEARS.
+003280
+003281*          COMPOUNDS ONE YEAR AT A TIME INTO WS-GROWTH-FACTOR
+003282*          (FOUR DECIMAL PLACES) INSTEAD OF RAISING TO A POWER IN
+003283*          ONE STEP, SO ROUNDING ERROR DOES NOT PILE UP OVER A
+003284*          LONG TERM.
+003285     MOVE 'N' TO WS-FV-OVERFLOW.
+003286     MOVE NUM1 TO WS-GROWTH-FACTOR.
+003287     PERFORM VARYING WS-YEAR-IDX FROM 1 BY 1
+003288             UNTIL WS-YEAR-IDX > WS-TERM-YEARS
+003289         COMPUTE WS-GROWTH-FACTOR ROUNDED =
+003290             WS-GROWTH-FACTOR * ( 1 + ( NUM2 / 100 ) )
+003291             ON SIZE ERROR
+003292                 SET WS-FV-OVERFLOW-YES TO TRUE
+003293                 MOVE ZERO TO WS-GROWTH-FACTOR
+003294                 MOVE WS-TERM-YEARS TO WS-YEAR-IDX
+003295         END-COMPUTE
+003296     END-PERFORM.
+003297     IF WS-FV-OVERFLOW-YES
+003298         MOVE ZERO TO WS-FUTURE-VALUE WS-INTEREST-EARNED
+003299     ELSE
+003300         COMPUTE WS-FUTURE-VALUE ROUNDED = WS-GROWTH-FACTOR
+003310         SUBTRACT NUM1 FROM WS-FUTURE-VALUE
+003320             GIVING WS-INTEREST-EARNED
+003330     END-IF.
+003360
+003370     DISPLAY "------------------------------------".
+003375     IF WS-FV-OVERFLOW-YES
+003376         DISPLAY "Future Value   : ERROR (OVERFLOWS 9 DIGITS)"
+003377         DISPLAY "Interest Earned: ERROR (OVERFLOWS 9 DIGITS)"
+003378     ELSE
+003380         DISPLAY "Future Value   : " WS-FUTURE-VALUE
+003390         DISPLAY "Interest Earned: " WS-INTEREST-EARNED
+003395     END-IF.
+003400     DISPLAY "------------------------------------".
+003410 3200-EXIT.
+003420     EXIT.
