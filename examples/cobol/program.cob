@@ -1,50 +1,1053 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EMPLOYEE-UPDATE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMP-IN ASSIGN TO 'EMPLOYEE-IN.DAT'
-              ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT EMP-OUT ASSIGN TO 'EMPLOYEE-OUT.DAT'
-              ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMP-IN.
-       01 EMP-IN-REC.
-           05 EMP-ID        PIC 9(5).
-           05 EMP-NAME      PIC X(20).
-           05 EMP-SALARY    PIC 9(7)V99.
-
-       FD EMP-OUT.
-       01 EMP-OUT-REC.
-           05 OUT-ID        PIC 9(5).
-           05 OUT-NAME      PIC X(20).
-           05 OUT-SALARY    PIC 9(7)V99.
-
-       WORKING-STORAGE SECTION.
-       77 WS-EOF           PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           OPEN INPUT EMP-IN
-                OUTPUT EMP-OUT.
-
-           PERFORM UNTIL WS-EOF = 'Y'
-              READ EMP-IN INTO EMP-IN-REC
-                 AT END MOVE 'Y' TO WS-EOF
-              NOT AT END
-                 PERFORM PROCESS-RECORD
-              END-READ
-           END-PERFORM.
-
-           CLOSE EMP-IN EMP-OUT.
-           DISPLAY "Processing complete. Check EMPLOYEE-OUT.DAT".
-           STOP RUN.
-
-       PROCESS-RECORD.
-           MULTIPLY EMP-SALARY BY 1.10 GIVING OUT-SALARY.
-           MOVE EMP-ID TO OUT-ID.
-           MOVE EMP-NAME TO OUT-NAME.
-           WRITE EMP-OUT-REC.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EMPLOYEE-UPDATE.
+000120 AUTHOR. R HOLLOWAY.
+000130 INSTALLATION. PAYROLL SYSTEMS GROUP.
+000140 DATE-WRITTEN. 03/14/2009.
+000150 DATE-COMPILED.
+000160*
+000170*--------------------------------------------------------------*
+000180*  MODIFICATION HISTORY                                        *
+000190*--------------------------------------------------------------*
+000200*  DATE       INIT  DESCRIPTION                                *
+000210*  03/14/2009 RH    ORIGINAL INSTALLATION.                      *
+000220*  08/08/2026 RH    ADDED EMP-AUDIT-OUT RAISE AUDIT TRAIL SO    *
+000230*                    PAYROLL CAN SHOW WHY A SALARY MOVED.       *
+000240*  08/08/2026 RH    ADDED RECORD VALIDATION AND EMP-REJECTS.DAT *
+000250*                    SO BAD DATA NO LONGER FLOWS THROUGH TO THE *
+000260*                    RAISE RUN.                                 *
+000270*  08/08/2026 RH    ADDED EMP-DEPT/EMP-GRADE AND THE RAISE RATE  *
+000280*                    TABLE SO THE RAISE PERCENT VARIES BY DEPT  *
+000290*                    AND GRADE INSTEAD OF A FLAT 10%.            *
+000300*  08/08/2026 RH    ADDED EMP-CHECKPOINT.DAT SO A RERUN AFTER AN *
+000310*                    ABEND SKIPS EVERYTHING ALREADY PROCESSED.  *
+000320*  08/08/2026 RH    ADDED EMPLOYEE-SUMMARY.RPT CONTROL TOTALS SO *
+000330*                    THE RUN CAN BE SANITY-CHECKED BEFORE THE    *
+000340*                    OUTPUT FILE IS RELEASED DOWNSTREAM.         *
+000350*  08/08/2026 RH    CONVERTED EMP-IN/EMP-OUT TO INDEXED FILES    *
+000360*                    KEYED ON EMP-ID AND ADDED A SINGLE-RECORD   *
+000370*                    LOOKUP/CORRECTION PATH ALONGSIDE THE FULL-  *
+000380*                    FILE BATCH PASS.                            *
+000390*  08/08/2026 RH    ADDED EMPLOYEE-TRANS.DAT SO HIRE/CHANGE/     *
+000400*                    TERMINATE ACTIONS MERGE AGAINST THE MASTER  *
+000410*                    IN THE SAME BATCH RUN INSTEAD OF HAND       *
+000420*                    EDITS TO THE DATA FILE.                     *
+000430*  08/08/2026 RH    LOOKUP MODE NOW APPENDS TO THE AUDIT/REJECT/ *
+000440*                    SUMMARY FILES INSTEAD OF TRUNCATING THEM;   *
+000450*                    ADDED A TERMINATED-EMPLOYEE COUNT TO THE    *
+000460*                    SUMMARY REPORT; BOUNDED THE RAISE-RATE      *
+000470*                    TABLE SEARCH TO THE ENTRIES ACTUALLY        *
+000480*                    LOADED; ADDED A CHECKPOINT FOR THE          *
+000490*                    TRANSACTION FILE SO A RESTART DOES NOT      *
+000500*                    RE-APPLY AN ALREADY-HANDLED HIRE/CHANGE/    *
+000510*                    TERMINATE; AND REJECT A HIRE WHOSE EMP-ID   *
+000520*                    IS ALREADY ACTIVE ON EMPLOYEE-OUT.DAT.      *
+000530*  08/08/2026 RH    CLEAR BOTH CHECKPOINT FILES ON A CLEAN      *
+000531*                    FINISH SO THEY ONLY EVER SURVIVE AN ABEND, *
+000532*                    NOT THE NEXT ORDINARY NIGHT'S RUN;         *
+000533*                    BATCH-MODE AUDIT/REJECT/SUMMARY OPENS NOW  *
+000534*                    APPEND THE SAME WAY LOOKUP MODE DOES, SO A *
+000535*                    RESTART NO LONGER WIPES WHAT THE ABENDED   *
+000536*                    RUN ALREADY WROTE; EMPLOYEE-OUT.DAT CREATED*
+000537*                    ON A FIRST-EVER RUN IS NOW LEFT IN I-O     *
+000538*                    MODE; THE MASTER PASS NOW STARTS ITS READ  *
+000539*                    RIGHT AFTER THE CHECKPOINT INSTEAD OF      *
+000540*                    FILTERING FROM THE TOP; AND BOTH TABLE     *
+000541*                    LOADERS NOW GUARD THEIR OCCURS LIMIT.      *
+000542*  08/09/2026 RH    RAISE-RATE-FILE AND EMP-TRANS NOW HAVE FILE *
+000543*                    STATUS CLAUSES AND A MISSING-FILE CHECK ON *
+000544*                    OPEN, SO A NIGHT WITH NO RATE-TABLE REFRESH*
+000545*                    OR NO TRANSACTIONS DEGRADES GRACEFULLY     *
+000546*                    INSTEAD OF ABENDING BEFORE EMPLOYEE-IN.DAT *
+000547*                    IS EVEN TOUCHED; THE LOOKUP-MODE OPEN OF   *
+000548*                    EMP-IN IS NOW STATUS-CHECKED WITH A REAL   *
+000549*                    DIAGNOSTIC, AND LOOKUP MODE NOW GETS THE   *
+000550*                    SAME EMP-OUT OUTPUT/I-O FALLBACK AS THE    *
+000551*                    BATCH PASS FOR A TRUE FIRST-EVER RUN.      *
+000645*--------------------------------------------------------------*
+000650*
+000660 ENVIRONMENT DIVISION.
+000670 INPUT-OUTPUT SECTION.
+000680 FILE-CONTROL.
+000690     SELECT EMP-IN ASSIGN TO 'EMPLOYEE-IN.DAT'
+000700         ORGANIZATION IS INDEXED
+000710         ACCESS MODE IS DYNAMIC
+000720         RECORD KEY IS EMP-ID
+000730         FILE STATUS IS WS-EMP-IN-STATUS.
+000740     SELECT EMP-OUT ASSIGN TO 'EMPLOYEE-OUT.DAT'
+000750         ORGANIZATION IS INDEXED
+000760         ACCESS MODE IS DYNAMIC
+000770         RECORD KEY IS OUT-ID
+000780         FILE STATUS IS WS-EMP-OUT-STATUS.
+000790     SELECT EMP-AUDIT-OUT ASSIGN TO 'EMPLOYEE-AUDIT.DAT'
+000800         ORGANIZATION IS LINE SEQUENTIAL
+000810         FILE STATUS IS WS-AUDIT-STATUS.
+000820     SELECT EMP-REJECTS ASSIGN TO 'EMP-REJECTS.DAT'
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS WS-REJECT-STATUS.
+000850     SELECT RAISE-RATE-FILE ASSIGN TO 'RAISE-RATES.DAT'
+000860         ORGANIZATION IS LINE SEQUENTIAL
+000861         FILE STATUS IS WS-RATE-STATUS.
+000870     SELECT EMP-TRANS ASSIGN TO 'EMPLOYEE-TRANS.DAT'
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000881         FILE STATUS IS WS-TRANS-STATUS.
+000890     SELECT CHECKPOINT-FILE ASSIGN TO 'EMP-CHECKPOINT.DAT'
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS WS-CKPT-STATUS.
+000920     SELECT SUMMARY-RPT ASSIGN TO 'EMPLOYEE-SUMMARY.RPT'
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS WS-SUMMARY-STATUS.
+000950     SELECT TRANS-CKPT-FILE ASSIGN TO 'EMP-TRANS-CHECKPOINT.DAT'
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-TRANS-CKPT-STATUS.
+
+000980 DATA DIVISION.
+000990 FILE SECTION.
+001000 FD  EMP-IN.
+001010 01  EMP-IN-REC.
+001020     05  EMP-ID            PIC 9(05).
+001030     05  EMP-NAME          PIC X(20).
+001040     05  EMP-SALARY        PIC 9(07)V99.
+001050     05  EMP-DEPT          PIC X(04).
+001060     05  EMP-GRADE         PIC X(02).
+
+001070 FD  EMP-OUT.
+001080 01  EMP-OUT-REC.
+001090     05  OUT-ID            PIC 9(05).
+001100     05  OUT-NAME          PIC X(20).
+001110     05  OUT-SALARY        PIC 9(07)V99.
+001120     05  OUT-DEPT          PIC X(04).
+001130     05  OUT-GRADE         PIC X(02).
+
+001140*      RAISE-RATE-FILE IS THE MAINTAINED RAISE TABLE LOADED INTO
+001150*      WS-RATE-TABLE AT STARTUP. ONE LINE PER DEPT/GRADE COMBO.
+001160 FD  RAISE-RATE-FILE.
+001170 01  RAISE-RATE-REC.
+001180     05  RATE-REC-DEPT     PIC X(04).
+001190     05  RATE-REC-GRADE    PIC X(02).
+001200     05  RATE-REC-PCT      PIC 9(01)V999.
+
+001210*      EMP-TRANS CARRIES HIRE/CHANGE/TERMINATE ACTIONS TO BE
+001220*      MERGED AGAINST THE MASTER BY 2500-PROCESS-TRANSACTIONS.
+001230 FD  EMP-TRANS.
+001240 01  TRANS-IN-REC.
+001250     05  TRANS-ACTION      PIC X(01).
+001260         88  TRANS-IS-HIRE         VALUE 'A'.
+001270         88  TRANS-IS-CHANGE       VALUE 'C'.
+001280         88  TRANS-IS-TERMINATE    VALUE 'T'.
+001290     05  TRANS-ID          PIC 9(05).
+001300     05  TRANS-NAME        PIC X(20).
+001310     05  TRANS-SALARY      PIC 9(07)V99.
+001320     05  TRANS-DEPT        PIC X(04).
+001330     05  TRANS-GRADE       PIC X(02).
+
+001340*      CHECKPOINT-FILE HOLDS A SINGLE RECORD NAMING THE LAST
+001350*      EMP-ID SUCCESSFULLY PROCESSED, SO A RERUN AFTER AN ABEND
+001360*      CAN SKIP PAST EVERYTHING THE PRIOR RUN ALREADY HANDLED.
+001370 FD  CHECKPOINT-FILE.
+001380 01  CHECKPOINT-REC.
+001390     05  CKPT-LAST-ID      PIC 9(05).
+
+001400*      TRANS-CKPT-FILE HOLDS A SINGLE RECORD NAMING HOW MANY
+001410*      EMPLOYEE-TRANS.DAT RECORDS 2500-PROCESS-TRANSACTIONS HAS
+001420*      ALREADY APPLIED, SO A RERUN AFTER AN ABEND DOES NOT
+001430*      RE-APPLY A HIRE/CHANGE/TERMINATE A SECOND TIME.
+001440 FD  TRANS-CKPT-FILE.
+001450 01  TRANS-CKPT-REC.
+001460     05  CKPT-TRANS-COUNT  PIC 9(07).
+
+001470*      SUMMARY-RPT CARRIES THE END-OF-RUN CONTROL TOTALS WRITTEN
+001480*      BY 3100-WRITE-SUMMARY SO THE RUN CAN BE EYEBALLED BEFORE
+001490*      EMPLOYEE-OUT.DAT IS RELEASED DOWNSTREAM.
+001500 FD  SUMMARY-RPT.
+001510 01  SUMMARY-LINE              PIC X(60).
+
+001520*      EMP-AUDIT-OUT CARRIES ONE LINE PER RECORD PROCESSED SO
+001530*      PAYROLL CAN RECONSTRUCT WHY A SALARY CHANGED.
+001540 FD  EMP-AUDIT-OUT.
+001550 01  AUDIT-OUT-REC.
+001560     05  AUDIT-ID          PIC 9(05).
+001570     05  FILLER            PIC X(01).
+001580     05  AUDIT-NAME        PIC X(20).
+001590     05  FILLER            PIC X(01).
+001600     05  AUDIT-OLD-SALARY  PIC 9(07)V99.
+001610     05  FILLER            PIC X(01).
+001620     05  AUDIT-NEW-SALARY  PIC 9(07)V99.
+001630     05  FILLER            PIC X(01).
+001640     05  AUDIT-RUN-DATE    PIC 9(08).
+
+001650*      EMP-REJECTS CATCHES ANY EMP-IN-REC THAT FAILS THE BASIC
+001660*      SANITY CHECKS IN 2050-VALIDATE-RECORD, ALONG WITH A REASON
+001670*      CODE EXPLAINING WHY IT WAS PULLED OUT OF THE RUN.
+001680 FD  EMP-REJECTS.
+001690 01  REJECT-OUT-REC.
+001700     05  REJECT-ID            PIC 9(05).
+001710     05  FILLER               PIC X(01).
+001720     05  REJECT-NAME          PIC X(20).
+001730     05  FILLER               PIC X(01).
+001740     05  REJECT-SALARY        PIC 9(07)V99.
+001750     05  FILLER               PIC X(01).
+001760     05  REJECT-REASON-CODE   PIC X(02).
+001770     05  FILLER               PIC X(01).
+001780     05  REJECT-REASON-TEXT   PIC X(30).
+
+001790 WORKING-STORAGE SECTION.
+001800 77  WS-EMP-IN-STATUS      PIC X(02)  VALUE '00'.
+001801     88  WS-EMP-IN-OK                 VALUE '00'.
+001810 77  WS-EMP-OUT-STATUS     PIC X(02)  VALUE '00'.
+001820 77  WS-AUDIT-STATUS       PIC X(02)  VALUE '00'.
+001830 77  WS-REJECT-STATUS      PIC X(02)  VALUE '00'.
+001840 77  WS-SUMMARY-STATUS     PIC X(02)  VALUE '00'.
+001841 77  WS-RATE-STATUS        PIC X(02)  VALUE '00'.
+001842 77  WS-TRANS-STATUS       PIC X(02)  VALUE '00'.
+001850*
+001860*      WS-RUN-MODE SELECTS THE FULL-FILE BATCH PASS ('B', THE
+001870*      DEFAULT) OR A SINGLE-RECORD LOOKUP/CORRECTION PASS ('L')
+001880*      FOR AN OFF-CYCLE HR FIX, DRIVEN OFF THE COMMAND LINE, E.G.
+001890*      'EMPLOYEE-UPDATE L 10023'.
+001900 77  WS-CMD-LINE           PIC X(20)  VALUE SPACES.
+001910 77  WS-RUN-MODE           PIC X(01)  VALUE 'B'.
+001920     88  WS-MODE-BATCH                VALUE 'B'.
+001930     88  WS-MODE-LOOKUP               VALUE 'L'.
+001940 77  WS-LOOKUP-ID          PIC 9(05)  VALUE ZERO.
+001950 77  WS-EOF                PIC X      VALUE 'N'.
+001960     88  WS-EOF-YES                   VALUE 'Y'.
+001970     88  WS-EOF-NO                    VALUE 'N'.
+001980 77  WS-RUN-DATE           PIC 9(08)  VALUE ZERO.
+001990 77  WS-VALID-SW           PIC X      VALUE 'Y'.
+002000     88  WS-RECORD-VALID              VALUE 'Y'.
+002010     88  WS-RECORD-INVALID            VALUE 'N'.
+002020 77  WS-DEFAULT-PCT        PIC 9(01)V999 VALUE 0.100.
+002030 77  WS-RAISE-PCT          PIC 9(01)V999 VALUE ZERO.
+002031*      WS-RATE-MIN-PCT/WS-RATE-MAX-PCT TRACK THE LOWEST AND
+002032*      HIGHEST RAISE PERCENT THAT 2150-LOOKUP-RAISE-PCT CAN
+002033*      ACTUALLY HAND BACK (INCLUDING WS-DEFAULT-PCT), SO
+002034*      2700-RECONCILE-TOTALS CAN BOUND THE EXPECTED NEW-SALARY
+002035*      TOTAL WITHOUT ASSUMING A FLAT RATE.
+002036 77  WS-RATE-MIN-PCT       PIC 9(01)V999 VALUE ZERO.
+002037 77  WS-RATE-MAX-PCT       PIC 9(01)V999 VALUE ZERO.
+002040 77  WS-RATE-EOF           PIC X      VALUE 'N'.
+002050     88  WS-RATE-EOF-YES              VALUE 'Y'.
+002060 77  WS-RATE-TBL-FULL-SW   PIC X      VALUE 'N'.
+002070     88  WS-RATE-TABLE-FULL           VALUE 'Y'.
+002080 77  WS-CKPT-STATUS        PIC X(02)  VALUE '00'.
+002090 77  WS-CHECKPOINT-ID      PIC 9(05)  VALUE ZERO.
+002091*      WS-CKPT-FOUND-SW TELLS 2000-PROCESS-FILE WHETHER
+002092*      WS-CHECKPOINT-ID IS A REAL LAST-PROCESSED KEY FROM A PRIOR
+002093*      ABENDED RUN (START AFTER IT) OR JUST ITS ZERO DEFAULT
+002094*      BECAUSE THERE WAS NO CHECKPOINT RECORD TO READ (START AT
+002095*      KEY ZERO ITSELF) -- EMP-ID ZERO IS A VALID KEY, SO ZERO
+002096*      CANNOT DOUBLE AS BOTH "NO CHECKPOINT" AND "LAST ID WAS
+002097*      ZERO" WITHOUT A SWITCH.
+002098 77  WS-CKPT-FOUND-SW      PIC X      VALUE 'N'.
+002099     88  WS-CKPT-FOUND                VALUE 'Y'.
+002101     88  WS-CKPT-NOT-FOUND            VALUE 'N'.
+002102*
+002110*      WS-TRANS-CKPT-STATUS/WS-TRANS-CHECKPOINT-COUNT SUPPORT THE
+002120*      TRANSACTION-FILE CHECKPOINT: WS-TRANS-CHECKPOINT-COUNT IS
+002130*      HOW MANY EMPLOYEE-TRANS.DAT RECORDS A PRIOR RUN ALREADY
+002140*      APPLIED; WS-TRANS-PROCESSED-COUNT IS THIS RUN'S RUNNING
+002150*      ORDINAL POSITION IN THE FILE.
+002160 77  WS-TRANS-CKPT-STATUS  PIC X(02)  VALUE '00'.
+002170 77  WS-TRANS-CHECKPOINT-COUNT PIC 9(07) VALUE ZERO.
+002180 77  WS-TRANS-PROCESSED-COUNT  PIC 9(07) VALUE ZERO.
+002190*      WS-TRANS-EOF/WS-EMP-OUT-EXISTS SUPPORT
+002200*      2500-PROCESS-TRANSACTIONS, WHICH MERGES EMPLOYEE-TRANS.DAT
+002210*      HIRE/CHANGE/TERMINATE ACTIONS AGAINST THE MASTER AFTER THE
+002220*      BATCH RAISE PASS COMPLETES.
+002230 77  WS-TRANS-EOF          PIC X      VALUE 'N'.
+002240     88  WS-TRANS-EOF-YES             VALUE 'Y'.
+002250 77  WS-TRANS-FOUND-SW     PIC X      VALUE 'N'.
+002260     88  WS-TRANS-FOUND                VALUE 'Y'.
+002270 77  WS-OUT-PRIOR-SALARY   PIC 9(07)V99 VALUE ZERO.
+002280 77  WS-TERM-NAME          PIC X(20)  VALUE SPACES.
+002290*      CONTROL TOTALS ACCUMULATED AS 2100-PROCESS-RECORD RUNS AND
+002300*      WRITTEN TO EMPLOYEE-SUMMARY.RPT BY 3100-WRITE-SUMMARY.
+002310 77  WS-PROC-COUNT         PIC 9(07)  VALUE ZERO.
+002320 77  WS-OLD-SALARY-TOTAL   PIC 9(09)V99 VALUE ZERO.
+002330 77  WS-NEW-SALARY-TOTAL   PIC 9(09)V99 VALUE ZERO.
+002340 77  WS-TERM-COUNT         PIC 9(07)  VALUE ZERO.
+002350*
+002360*      WS-MASTER-xxx COUNTS/TOTALS ARE THE HASH TOTALS FOR
+002370*      2700-RECONCILE-TOTALS -- THEY TRACK ONLY THE MASTER BATCH
+002380*      PASS (EMPLOYEE-IN.DAT IN, EMPLOYEE-OUT.DAT OUT) SO A
+002390*      HIRE/CHANGE/TERMINATE TRANSACTION NEVER THROWS OFF THE
+002400*      EMP-IN-TO-EMP-OUT RECONCILIATION. WS-MASTER-VALID-IN-SALARY
+002401*      IS THE SAME SUBSET AS WS-MASTER-OUT-SALARY (VALID RECORDS
+002402*      ONLY, REJECTS EXCLUDED) BUT TAKEN ON THE WAY IN, SO THE TWO
+002403*      CAN BE BOUNDED AGAINST EACH OTHER BY RATE.
+002410 77  WS-MASTER-READ-COUNT  PIC 9(07)  VALUE ZERO.
+002420 77  WS-MASTER-IN-SALARY   PIC 9(09)V99 VALUE ZERO.
+002421 77  WS-MASTER-VALID-IN-SALARY PIC 9(09)V99 VALUE ZERO.
+002430 77  WS-MASTER-OUT-COUNT   PIC 9(07)  VALUE ZERO.
+002440 77  WS-MASTER-OUT-SALARY  PIC 9(09)V99 VALUE ZERO.
+002450 77  WS-MASTER-REJ-COUNT   PIC 9(07)  VALUE ZERO.
+002460 77  WS-EXPECTED-NEW-TOTAL PIC 9(09)V99 VALUE ZERO.
+002461 77  WS-EXPECTED-NEW-CEILING PIC 9(09)V99 VALUE ZERO.
+002462 77  WS-RECON-TOLERANCE    PIC 9(07)V99 VALUE ZERO.
+002470 77  WS-RECON-SW           PIC X      VALUE 'Y'.
+002480     88  WS-RECON-OK                  VALUE 'Y'.
+002490     88  WS-RECON-BAD                 VALUE 'N'.
+002500*
+002510*      WS-RATE-TABLE IS THE IN-MEMORY COPY OF RAISE-RATES.DAT,
+002520*      LOADED ONCE AT STARTUP AND SEARCHED FOR EVERY EMP-IN-REC
+002530*      BY DEPT/GRADE SO THE RAISE PERCENT IS DATA-DRIVEN.
+002540 01  WS-RATE-TABLE.
+002550     05  WS-RATE-COUNT     PIC 9(03)  VALUE ZERO.
+002560     05  WS-RATE-ENTRY OCCURS 1 TO 50 TIMES
+002570             DEPENDING ON WS-RATE-COUNT
+002580             INDEXED BY WS-RATE-IDX.
+002590         10  WS-RATE-DEPT  PIC X(04).
+002600         10  WS-RATE-GRADE PIC X(02).
+002610         10  WS-RATE-PCT   PIC 9(01)V999.
+
+002620*      WS-SUMMARY-COUNT-ED/WS-SUMMARY-AMOUNT-ED ARE EDITED WORK
+002630*      FIELDS USED TO BUILD EACH EMPLOYEE-SUMMARY.RPT LINE.
+002640 01  WS-SUMMARY-COUNT-ED   PIC ZZZ,ZZ9.
+002650 01  WS-SUMMARY-AMOUNT-ED  PIC $,$$$,$$$,$$9.99.
+
+002660 PROCEDURE DIVISION.
+002670 0000-MAINLINE.
+002680     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002690     IF WS-MODE-LOOKUP
+002695         IF WS-EMP-IN-OK
+002696             PERFORM 4000-LOOKUP-UPDATE THRU 4000-EXIT
+002697         END-IF
+002710     ELSE
+002720         PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+002730         PERFORM 2500-PROCESS-TRANSACTIONS THRU 2500-EXIT
+002740     END-IF.
+002750     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+002760     STOP RUN.
+
+002770 1000-INITIALIZE.
+002780     ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+002790     IF WS-CMD-LINE NOT = SPACES
+002800         UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+002810             INTO WS-RUN-MODE WS-LOOKUP-ID
+002820     END-IF.
+002830     IF WS-RUN-MODE NOT = 'L'
+002840         MOVE 'B' TO WS-RUN-MODE
+002850     END-IF.
+
+002860     IF WS-MODE-LOOKUP
+002861*          EMPLOYEE-IN.DAT IS THE MASTER AND MUST ALREADY EXIST
+002862*          -- A MISSING MASTER IS A REAL PROBLEM, SO REPORT IT
+002863*          THE SAME SENSIBLE WAY 4000-LOOKUP-UPDATE REPORTS AN
+002864*          EMP-ID THAT ISN'T ON THE FILE, RATHER THAN LEAVING
+002865*          IT UNDIAGNOSED.
+002870         OPEN I-O EMP-IN
+002871         IF NOT WS-EMP-IN-OK
+002872             DISPLAY "EMPLOYEE-IN.DAT NOT AVAILABLE FOR LOOKUP, "
+002873                 "STATUS: " WS-EMP-IN-STATUS
+002874         END-IF
+002875*          EMPLOYEE-OUT.DAT MAY NOT EXIST YET IF LOOKUP MODE IS
+002876*          RUN BEFORE ANY BATCH PASS HAS EVER CREATED IT --
+002877*          FALL BACK TO OUTPUT/RE-OPEN I-O ON A TRUE FIRST-EVER
+002878*          RUN (STATUS 35), THE SAME WAY THE BATCH BRANCH BELOW
+002879*          DOES.
+002880         OPEN I-O EMP-OUT
+002881         IF WS-EMP-OUT-STATUS = '35'
+002882             OPEN OUTPUT EMP-OUT
+002883             CLOSE EMP-OUT
+002884             OPEN I-O EMP-OUT
+002885         END-IF
+002890*          THE OFF-CYCLE LOOKUP PATH MUST NOT TRUNCATE THE
+002900*          NIGHT'S AUDIT TRAIL, REJECTS, OR CONTROL-TOTALS
+002910*          REPORT -- APPEND INSTEAD, FALLING BACK TO OUTPUT ON
+002920*          A TRUE FIRST-EVER RUN (STATUS 35, FILE NOT FOUND).
+002930         OPEN EXTEND EMP-AUDIT-OUT
+002940         IF WS-AUDIT-STATUS = '35'
+002950             OPEN OUTPUT EMP-AUDIT-OUT
+002960         END-IF
+002970         OPEN EXTEND EMP-REJECTS
+002980         IF WS-REJECT-STATUS = '35'
+002990             OPEN OUTPUT EMP-REJECTS
+003000         END-IF
+003010         OPEN EXTEND SUMMARY-RPT
+003020         IF WS-SUMMARY-STATUS = '35'
+003030             OPEN OUTPUT SUMMARY-RPT
+003040         END-IF
+003050     ELSE
+003060         OPEN INPUT  EMP-IN
+003061         IF NOT WS-EMP-IN-OK
+003062             DISPLAY "EMPLOYEE-IN.DAT NOT AVAILABLE FOR BATCH "
+003063                 "PASS, STATUS: " WS-EMP-IN-STATUS
+003064         END-IF
+003070*          THE BATCH PASS MUST NOT TRUNCATE THE AUDIT TRAIL,
+003080*          REJECTS, OR CONTROL-TOTALS REPORT EITHER -- A
+003090*          CHECKPOINT-TRIGGERED RESTART AFTER AN ABEND OPENS
+003100*          THESE FILES AGAIN PARTWAY THROUGH THE NIGHT'S WORK,
+003110*          AND AN UNCONDITIONAL OUTPUT WOULD ERASE EVERYTHING
+003120*          THE ABENDED RUN ALREADY WROTE. APPEND INSTEAD, SAME
+003130*          AS THE LOOKUP PATH ABOVE.
+003140         OPEN EXTEND EMP-AUDIT-OUT
+003150         IF WS-AUDIT-STATUS = '35'
+003160             OPEN OUTPUT EMP-AUDIT-OUT
+003170         END-IF
+003180         OPEN EXTEND EMP-REJECTS
+003190         IF WS-REJECT-STATUS = '35'
+003200             OPEN OUTPUT EMP-REJECTS
+003210         END-IF
+003220         OPEN EXTEND SUMMARY-RPT
+003230         IF WS-SUMMARY-STATUS = '35'
+003240             OPEN OUTPUT SUMMARY-RPT
+003250         END-IF
+003260*          EMPLOYEE-OUT.DAT MAY ALREADY EXIST FROM A PRIOR RUN
+003270*          (2500-PROCESS-TRANSACTIONS NEEDS TO REWRITE/DELETE
+003280*          EXISTING RECORDS), SO OPEN I-O AND FALL BACK TO OUTPUT
+003290*          ONLY ON A TRUE FIRST-EVER RUN. A FILE CREATED BY THE
+003300*          OUTPUT FALLBACK STILL NEEDS TO END UP IN I-O MODE --
+003310*          2510-APPLY-HIRE AND 2530-APPLY-TERM BOTH DO A KEYED
+003320*          READ AGAINST IT, WHICH AN OUTPUT-ONLY OPEN CANNOT DO.
+003330         OPEN I-O EMP-OUT
+003340         IF WS-EMP-OUT-STATUS = '35'
+003350             OPEN OUTPUT EMP-OUT
+003360             CLOSE EMP-OUT
+003370             OPEN I-O EMP-OUT
+003380         END-IF
+003390     END-IF.
+003400     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003401*          WS-RECON-SW IS SET HERE, ONCE, RATHER THAN AT THE TOP
+003402*          OF 2700-RECONCILE-TOTALS -- 2100-PROCESS-RECORD CAN SET
+003403*          WS-RECON-BAD WHILE THE MASTER PASS IS STILL RUNNING ON
+003404*          A FAILED EMPLOYEE-OUT.DAT WRITE, AND 2700-RECONCILE-
+003405*          TOTALS MUST NOT CLOBBER THAT VERDICT WHEN IT RUNS ITS
+003406*          OWN CHECKS AFTERWARD.
+003407     SET WS-RECON-OK TO TRUE.
+003410     PERFORM 1100-LOAD-RATE-TABLE THRU 1100-EXIT.
+003420     PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT.
+003430     PERFORM 1210-READ-TRANS-CHECKPOINT THRU 1210-EXIT.
+003440 1000-EXIT.
+003450     EXIT.
+
+003460*      1100-LOAD-RATE-TABLE READS RAISE-RATES.DAT ONCE AT
+003470*      STARTUP INTO WS-RATE-TABLE SO 2100-PROCESS-RECORD CAN
+003480*      SEARCH IT FOR EACH EMPLOYEE'S DEPT/GRADE WITHOUT RE-
+003490*      READING THE RATE FILE FOR EVERY RECORD.
+003500 1100-LOAD-RATE-TABLE.
+003501     MOVE WS-DEFAULT-PCT TO WS-RATE-MIN-PCT.
+003502     MOVE WS-DEFAULT-PCT TO WS-RATE-MAX-PCT.
+003510     MOVE 'N' TO WS-RATE-EOF.
+003520     OPEN INPUT RAISE-RATE-FILE.
+003521     IF WS-RATE-STATUS = '35'
+003522*          RAISE-RATES.DAT IS NOT ON FILE -- LEAVE THE TABLE
+003523*          EMPTY RATHER THAN ABENDING THE RUN; 2150-LOOKUP-
+003524*          RAISE-PCT ALREADY FALLS BACK TO WS-DEFAULT-PCT FOR
+003525*          EVERY EMPLOYEE WHEN THE TABLE IS EMPTY.
+003526         MOVE 'Y' TO WS-RATE-EOF
+003527     ELSE
+003530     PERFORM UNTIL WS-RATE-EOF-YES
+003540         READ RAISE-RATE-FILE INTO RAISE-RATE-REC
+003550             AT END
+003560                 MOVE 'Y' TO WS-RATE-EOF
+003570             NOT AT END
+003580                 IF WS-RATE-COUNT < 50
+003590                     ADD 1 TO WS-RATE-COUNT
+003600                     SET WS-RATE-IDX TO WS-RATE-COUNT
+003610                     MOVE RATE-REC-DEPT  TO
+003620                        WS-RATE-DEPT (WS-RATE-IDX)
+003630                     MOVE RATE-REC-GRADE TO
+003640                        WS-RATE-GRADE (WS-RATE-IDX)
+003650                     MOVE RATE-REC-PCT   TO
+003660                        WS-RATE-PCT (WS-RATE-IDX)
+003661                     IF WS-RATE-PCT (WS-RATE-IDX) <
+003662                             WS-RATE-MIN-PCT
+003663                         MOVE WS-RATE-PCT (WS-RATE-IDX) TO
+003664                            WS-RATE-MIN-PCT
+003665                     END-IF
+003666                     IF WS-RATE-PCT (WS-RATE-IDX) >
+003667                             WS-RATE-MAX-PCT
+003668                         MOVE WS-RATE-PCT (WS-RATE-IDX) TO
+003669                            WS-RATE-MAX-PCT
+003671                     END-IF
+003672                 ELSE
+003680                     IF NOT WS-RATE-TABLE-FULL
+003690                         SET WS-RATE-TABLE-FULL TO TRUE
+003700                         DISPLAY "RAISE-RATES.DAT HAS MORE THAN "
+003710                             "50 ENTRIES -- EXTRA ROWS IGNORED"
+003720                     END-IF
+003730                 END-IF
+003740         END-READ
+003750     END-PERFORM
+003755     CLOSE RAISE-RATE-FILE
+003756     END-IF.
+003770 1100-EXIT.
+003780     EXIT.
+
+003790*      1200-READ-CHECKPOINT PICKS UP WS-CHECKPOINT-ID FROM
+003800*      EMP-CHECKPOINT.DAT IF A PRIOR RUN LEFT ONE BEHIND. NO
+003810*      CHECKPOINT FILE, OR AN EMPTY ONE (FIRST-EVER RUN, OR ANY
+003811*      RUN AFTER A CLEAN FINISH), IS NOT AN ERROR; WE JUST START
+003812*      FROM EMP-ID ZERO -- WS-CKPT-FOUND-SW IS WHAT TELLS
+003813*      2000-PROCESS-FILE TO DO THAT RATHER THAN TREATING A
+003814*      DEFAULTED WS-CHECKPOINT-ID OF ZERO AS A REAL LAST-
+003815*      PROCESSED KEY.
+003830 1200-READ-CHECKPOINT.
+003840     MOVE ZERO TO WS-CHECKPOINT-ID.
+003841     MOVE 'N' TO WS-CKPT-FOUND-SW.
+003850     OPEN INPUT CHECKPOINT-FILE.
+003860     IF WS-CKPT-STATUS = '00'
+003870         READ CHECKPOINT-FILE INTO CHECKPOINT-REC
+003880         IF WS-CKPT-STATUS = '00'
+003890             MOVE CKPT-LAST-ID TO WS-CHECKPOINT-ID
+003891             SET WS-CKPT-FOUND TO TRUE
+003900         END-IF
+003910         CLOSE CHECKPOINT-FILE
+003920     END-IF.
+003930 1200-EXIT.
+003940     EXIT.
+
+003950*      1210-READ-TRANS-CHECKPOINT PICKS UP HOW MANY EMPLOYEE-
+003960*      TRANS.DAT RECORDS A PRIOR RUN ALREADY APPLIED, SO A
+003970*      RESTART DOES NOT RE-HIRE, RE-CHANGE, OR RE-TERMINATE
+003980*      SOMEONE A SECOND TIME. NO FILE (FIRST-EVER RUN) IS NOT
+003990*      AN ERROR; WE JUST START FROM ZERO.
+004000 1210-READ-TRANS-CHECKPOINT.
+004010     MOVE ZERO TO WS-TRANS-CHECKPOINT-COUNT.
+004020     OPEN INPUT TRANS-CKPT-FILE.
+004030     IF WS-TRANS-CKPT-STATUS = '00'
+004040         READ TRANS-CKPT-FILE INTO TRANS-CKPT-REC
+004050         IF WS-TRANS-CKPT-STATUS = '00'
+004060             MOVE CKPT-TRANS-COUNT TO WS-TRANS-CHECKPOINT-COUNT
+004070         END-IF
+004080         CLOSE TRANS-CKPT-FILE
+004090     END-IF.
+004100 1210-EXIT.
+004110     EXIT.
+
+004120*      2200-WRITE-CHECKPOINT REWRITES THE ONE-LINE CHECKPOINT
+004130*      FILE WITH THE EMP-ID JUST HANDLED, SO A RESTART KNOWS
+004140*      EXACTLY WHERE TO PICK BACK UP.
+004150 2200-WRITE-CHECKPOINT.
+004160     MOVE EMP-ID TO WS-CHECKPOINT-ID.
+004170     OPEN OUTPUT CHECKPOINT-FILE.
+004180     MOVE EMP-ID TO CKPT-LAST-ID.
+004190     WRITE CHECKPOINT-REC.
+004200     CLOSE CHECKPOINT-FILE.
+004210 2200-EXIT.
+004220     EXIT.
+
+004230*      2540-WRITE-TRANS-CHECKPOINT REWRITES THE ONE-LINE
+004240*      TRANS-CKPT-FILE WITH THE NUMBER OF EMPLOYEE-TRANS.DAT
+004250*      RECORDS HANDLED SO FAR, SO A RESTART KNOWS EXACTLY HOW
+004260*      MANY TO SKIP.
+004270 2540-WRITE-TRANS-CHECKPOINT.
+004280     OPEN OUTPUT TRANS-CKPT-FILE.
+004290     MOVE WS-TRANS-PROCESSED-COUNT TO CKPT-TRANS-COUNT.
+004300     WRITE TRANS-CKPT-REC.
+004310     CLOSE TRANS-CKPT-FILE.
+004320 2540-EXIT.
+004330     EXIT.
+
+004340*      2000-PROCESS-FILE STARTS PAST EVERYTHING A PRIOR RUN
+004350*      ALREADY CHECKPOINTED, SO A RESTART AFTER AN ABEND PICKS
+004360*      UP AT THE FIRST UNPROCESSED EMP-ID INSTEAD OF RE-READING
+004370*      (AND DISCARDING) THE WHOLE FILE FROM THE TOP. WS-CKPT-
+004371*      FOUND-SW (NOT A BARE WS-CHECKPOINT-ID OF ZERO) IS WHAT
+004372*      SAYS A PRIOR RUN REALLY LEFT ONE BEHIND -- EMP-ID ZERO IS
+004373*      A VALID KEY, SO A FIRST-EVER RUN OR A RUN RIGHT AFTER A
+004374*      CLEAN FINISH MUST START AT KEY ZERO ITSELF RATHER THAN
+004375*      ALWAYS ADDING ONE AND SKIPPING IT.
+004380 2000-PROCESS-FILE.
+004381     IF WS-CKPT-FOUND
+004382         COMPUTE EMP-ID = WS-CHECKPOINT-ID + 1
+004383     ELSE
+004384         MOVE ZERO TO EMP-ID
+004385     END-IF.
+004390     START EMP-IN KEY IS NOT LESS THAN EMP-ID
+004410         INVALID KEY
+004420             MOVE 'Y' TO WS-EOF
+004430     END-START.
+004440     PERFORM UNTIL WS-EOF-YES
+004450         READ EMP-IN NEXT RECORD INTO EMP-IN-REC
+004460             AT END
+004470                 MOVE 'Y' TO WS-EOF
+004480             NOT AT END
+004490                 ADD 1          TO WS-MASTER-READ-COUNT
+004500                 ADD EMP-SALARY TO WS-MASTER-IN-SALARY
+004510                 PERFORM 2050-VALIDATE-RECORD THRU 2050-EXIT
+004520                 IF WS-RECORD-VALID
+004530                     ADD EMP-SALARY  TO WS-MASTER-VALID-IN-SALARY
+004531                     PERFORM 2100-PROCESS-RECORD THRU 2100-EXIT
+004540                     ADD 1           TO WS-MASTER-OUT-COUNT
+004550                     ADD OUT-SALARY  TO WS-MASTER-OUT-SALARY
+004560                 ELSE
+004570                     PERFORM 2060-REJECT-RECORD THRU 2060-EXIT
+004580                     ADD 1           TO WS-MASTER-REJ-COUNT
+004590                 END-IF
+004600                 PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+004610         END-READ
+004620     END-PERFORM.
+004630 2000-EXIT.
+004640     EXIT.
+
+004650*      2050-VALIDATE-RECORD REJECTS AN EMP-ID OF ALL ZEROS, A
+004660*      BLANK EMP-NAME, AND A SALARY THAT IS NOT GREATER THAN ZERO.
+004670 2050-VALIDATE-RECORD.
+004680     MOVE SPACES TO REJECT-OUT-REC.
+004690     SET WS-RECORD-VALID TO TRUE.
+004700     MOVE SPACE TO REJECT-REASON-CODE.
+004710     MOVE SPACE TO REJECT-REASON-TEXT.
+
+004720     IF EMP-ID = ZERO
+004730         SET WS-RECORD-INVALID TO TRUE
+004740         MOVE "01" TO REJECT-REASON-CODE
+004750         MOVE "INVALID EMP-ID" TO REJECT-REASON-TEXT
+004760     END-IF.
+
+004770     IF WS-RECORD-VALID AND EMP-NAME = SPACE
+004780         SET WS-RECORD-INVALID TO TRUE
+004790         MOVE "02" TO REJECT-REASON-CODE
+004800         MOVE "BLANK EMP-NAME" TO REJECT-REASON-TEXT
+004810     END-IF.
+
+004820     IF WS-RECORD-VALID AND EMP-SALARY NOT > ZERO
+004830         SET WS-RECORD-INVALID TO TRUE
+004840         MOVE "03" TO REJECT-REASON-CODE
+004850         MOVE "SALARY NOT POSITIVE" TO REJECT-REASON-TEXT
+004860     END-IF.
+004870 2050-EXIT.
+004880     EXIT.
+
+004890*      2060-REJECT-RECORD WRITES THE OFFENDING RECORD AND ITS
+004900*      REASON CODE TO EMP-REJECTS.DAT INSTEAD OF LETTING IT FLOW
+004910*      ON TO EMPLOYEE-OUT.DAT.
+004920 2060-REJECT-RECORD.
+004930     MOVE EMP-ID     TO REJECT-ID.
+004940     MOVE EMP-NAME   TO REJECT-NAME.
+004950     MOVE EMP-SALARY TO REJECT-SALARY.
+004960     WRITE REJECT-OUT-REC.
+004970 2060-EXIT.
+004980     EXIT.
+
+004990 2100-PROCESS-RECORD.
+005000     PERFORM 2150-LOOKUP-RAISE-PCT THRU 2150-EXIT.
+005010     COMPUTE OUT-SALARY ROUNDED =
+005020         EMP-SALARY + (EMP-SALARY * WS-RAISE-PCT).
+005030     MOVE EMP-ID    TO OUT-ID.
+005040     MOVE EMP-NAME  TO OUT-NAME.
+005050     MOVE EMP-DEPT  TO OUT-DEPT.
+005060     MOVE EMP-GRADE TO OUT-GRADE.
+005070*          A DUPLICATE KEY MEANS THIS EMP-ID IS ALREADY ON
+005080*          EMPLOYEE-OUT.DAT FROM AN EARLIER RUN (THE SINGLE-
+005090*          RECORD LOOKUP/CORRECTION PATH) -- REWRITE IT IN
+005100*          PLACE INSTEAD OF FAILING THE WRITE.
+005110     WRITE EMP-OUT-REC
+005120         INVALID KEY
+005130             REWRITE EMP-OUT-REC
+005140     END-WRITE.
+005141*          A NON-ZERO STATUS HERE MEANS THE WRITE/REWRITE DID NOT
+005142*          ACTUALLY PERSIST TO EMPLOYEE-OUT.DAT -- FLAG THE RUN
+005143*          FOR REVIEW RATHER THAN LETTING THE AUDIT LINE BELOW
+005144*          CLAIM A RAISE THAT NEVER MADE IT TO THE OUTPUT FILE.
+005145     IF WS-EMP-OUT-STATUS NOT = '00'
+005146         SET WS-RECON-BAD TO TRUE
+005147         DISPLAY "RECONCILIATION WARNING -- EMPLOYEE-OUT.DAT "
+005148             "WRITE FAILED FOR EMP-ID: " EMP-ID
+005149             " STATUS: " WS-EMP-OUT-STATUS
+005150     END-IF.
+
+005151     MOVE SPACES      TO AUDIT-OUT-REC.
+005160     MOVE EMP-ID      TO AUDIT-ID.
+005170     MOVE EMP-NAME    TO AUDIT-NAME.
+005180     MOVE EMP-SALARY  TO AUDIT-OLD-SALARY.
+005190     MOVE OUT-SALARY  TO AUDIT-NEW-SALARY.
+005200     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+005210     WRITE AUDIT-OUT-REC.
+
+005220     ADD 1           TO WS-PROC-COUNT.
+005230     ADD EMP-SALARY  TO WS-OLD-SALARY-TOTAL.
+005240     ADD OUT-SALARY  TO WS-NEW-SALARY-TOTAL.
+005250 2100-EXIT.
+005260     EXIT.
+
+005270*      2150-LOOKUP-RAISE-PCT SEARCHES WS-RATE-TABLE FOR THE
+005280*      EMPLOYEE'S DEPT/GRADE AND RETURNS ITS RAISE PERCENT IN
+005290*      WS-RAISE-PCT. A DEPT/GRADE NOT ON THE TABLE FALLS BACK
+005300*      TO WS-DEFAULT-PCT RATHER THAN BLOWING UP THE RUN.
+005310 2150-LOOKUP-RAISE-PCT.
+005320     MOVE WS-DEFAULT-PCT TO WS-RAISE-PCT.
+005330     SET WS-RATE-IDX TO 1.
+005340     SEARCH WS-RATE-ENTRY
+005350         AT END
+005360             CONTINUE
+005370         WHEN WS-RATE-DEPT (WS-RATE-IDX) = EMP-DEPT
+005380              AND WS-RATE-GRADE (WS-RATE-IDX) = EMP-GRADE
+005390             MOVE WS-RATE-PCT (WS-RATE-IDX) TO WS-RAISE-PCT
+005400     END-SEARCH.
+005410 2150-EXIT.
+005420     EXIT.
+
+005430*      2500-PROCESS-TRANSACTIONS MERGES EMPLOYEE-TRANS.DAT AGAINST
+005440*      THE MASTER AFTER THE BATCH RAISE PASS: 'A' HIRES A NEW
+005450*      EMPLOYEE ONTO EMPLOYEE-OUT.DAT AT THE TRANSACTION'S
+005455*      STARTING SALARY (NO RAISE APPLIED), 'C' CHANGES AN
+005456*      EMPLOYEE'S DATA
+005470*      AND RUNS IT THROUGH THE SAME RAISE LOGIC AS THE BATCH PASS,
+005480*      AND 'T' DROPS A TERMINATED EMPLOYEE OFF EMPLOYEE-OUT.DAT.
+005490 2500-PROCESS-TRANSACTIONS.
+005500     MOVE 'N' TO WS-TRANS-EOF.
+005510     OPEN INPUT EMP-TRANS.
+005511     IF WS-TRANS-STATUS = '35'
+005512*          NO EMPLOYEE-TRANS.DAT TONIGHT -- AN ORDINARY NIGHT
+005513*          WITH NO HIRES/CHANGES/TERMINATIONS IS NOT AN ERROR,
+005514*          SO SKIP THE MERGE RATHER THAN ABENDING THE RUN.
+005515         MOVE 'Y' TO WS-TRANS-EOF
+005516     ELSE
+005520     PERFORM UNTIL WS-TRANS-EOF-YES
+005530         READ EMP-TRANS INTO TRANS-IN-REC
+005540             AT END
+005550                 MOVE 'Y' TO WS-TRANS-EOF
+005560             NOT AT END
+005570                 ADD 1 TO WS-TRANS-PROCESSED-COUNT
+005580                 IF WS-TRANS-PROCESSED-COUNT NOT >
+005590                         WS-TRANS-CHECKPOINT-COUNT
+005600*                      ALREADY APPLIED BY AN EARLIER RUN THAT
+005610*                      ABENDED PARTWAY THROUGH THIS FILE --
+005620*                      SKIP IT RATHER THAN RE-APPLYING IT.
+005630                     CONTINUE
+005640                 ELSE
+005650                 EVALUATE TRUE
+005660                     WHEN TRANS-IS-HIRE
+005670                         PERFORM 2510-APPLY-HIRE THRU 2510-EXIT
+005680                     WHEN TRANS-IS-CHANGE
+005690                         PERFORM 2520-APPLY-CHANGE THRU 2520-EXIT
+005700                     WHEN TRANS-IS-TERMINATE
+005710                         PERFORM 2530-APPLY-TERM THRU 2530-EXIT
+005720                     WHEN OTHER
+005730                         DISPLAY "UNKNOWN TRANS ACTION, EMP-ID: "
+005740                             TRANS-ID
+005750                 END-EVALUATE
+005760                 PERFORM 2540-WRITE-TRANS-CHECKPOINT
+005770                     THRU 2540-EXIT
+005780                 END-IF
+005790         END-READ
+005800     END-PERFORM
+005805     CLOSE EMP-TRANS
+005806     END-IF.
+005820 2500-EXIT.
+005830     EXIT.
+
+005840*      2510-APPLY-HIRE WRITES A NEW HIRE STRAIGHT TO EMPLOYEE-
+005850*      OUT.DAT AT THE TRANSACTION'S STARTING SALARY -- A HIRE IS
+005860*      NOT A RAISE, SO 2100-PROCESS-RECORD IS NOT USED HERE. AN
+005870*      EMP-ID THAT IS ALREADY ACTIVE ON EMPLOYEE-OUT.DAT IS NOT A
+005880*      NEW HIRE -- REJECT IT AS A DUPLICATE RATHER THAN
+005890*      OVERWRITING THE EXISTING EMPLOYEE'S RECORD.
+005900 2510-APPLY-HIRE.
+005910     MOVE TRANS-ID     TO EMP-ID.
+005920     MOVE TRANS-NAME   TO EMP-NAME.
+005930     MOVE TRANS-SALARY TO EMP-SALARY.
+005940     MOVE TRANS-DEPT   TO EMP-DEPT.
+005950     MOVE TRANS-GRADE  TO EMP-GRADE.
+005960     PERFORM 2050-VALIDATE-RECORD THRU 2050-EXIT.
+005970     IF WS-RECORD-VALID
+005980         MOVE EMP-ID TO OUT-ID
+005990         READ EMP-OUT
+006000             INVALID KEY
+006010                 PERFORM 2512-WRITE-NEW-HIRE THRU 2512-EXIT
+006020             NOT INVALID KEY
+006030                 MOVE "04" TO REJECT-REASON-CODE
+006040                 MOVE "DUPLICATE HIRE EMP-ID" TO
+006050                     REJECT-REASON-TEXT
+006060                 PERFORM 2060-REJECT-RECORD THRU 2060-EXIT
+006070         END-READ
+006080     ELSE
+006090         PERFORM 2060-REJECT-RECORD THRU 2060-EXIT
+006100     END-IF.
+006110 2510-EXIT.
+006120     EXIT.
+
+006130*      2512-WRITE-NEW-HIRE WRITES THE NEW EMPLOYEE ONTO
+006140*      EMPLOYEE-OUT.DAT AND LOGS THE HIRE AUDIT LINE, ONCE
+006150*      2510-APPLY-HIRE HAS CONFIRMED THE EMP-ID IS NOT ALREADY
+006160*      ON FILE.
+006170 2512-WRITE-NEW-HIRE.
+006180     MOVE EMP-NAME   TO OUT-NAME.
+006190     MOVE EMP-SALARY TO OUT-SALARY.
+006200     MOVE EMP-DEPT   TO OUT-DEPT.
+006210     MOVE EMP-GRADE  TO OUT-GRADE.
+006220     WRITE EMP-OUT-REC.
+006230     MOVE SPACES      TO AUDIT-OUT-REC.
+006240     MOVE EMP-ID      TO AUDIT-ID.
+006250     MOVE EMP-NAME    TO AUDIT-NAME.
+006260     MOVE ZERO        TO AUDIT-OLD-SALARY.
+006270     MOVE OUT-SALARY  TO AUDIT-NEW-SALARY.
+006280     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE.
+006290     WRITE AUDIT-OUT-REC.
+006300     ADD 1           TO WS-PROC-COUNT.
+006310     ADD OUT-SALARY  TO WS-NEW-SALARY-TOTAL.
+006320 2512-EXIT.
+006330     EXIT.
+
+006340*      2520-APPLY-CHANGE REFRESHES AN EXISTING EMPLOYEE'S NAME,
+006350*      SALARY, DEPT, AND GRADE FROM THE TRANSACTION AND RUNS THE
+006360*      RESULT THROUGH THE SAME VALIDATE/RAISE LOGIC AS THE BATCH
+006370*      PASS, SO A PROMOTION OR TRANSFER RIDES THE SAME RAISE RUN.
+006380*      TRANS-SALARY IS TREATED AS THE EMPLOYEE'S BASE SALARY
+006390*      GOING IN TO THIS CYCLE'S RAISE, THE SAME AS EMP-SALARY ON
+006400*      EMPLOYEE-IN.DAT FOR THE BATCH PASS -- NOT AS AN ALREADY-
+006410*      FINAL TARGET SALARY TO POST AS-IS. IF HR EVER WANTS A
+006420*      CHANGE TRANSACTION TO SET THE POST-RAISE SALARY EXACTLY,
+006430*      THIS PARAGRAPH WILL NEED TO BYPASS 2100-PROCESS-RECORD'S
+006440*      RAISE STEP. A TRANS-ID THAT IS NOT ALREADY ACTIVE ON
+006441*      EMPLOYEE-OUT.DAT IS NOT A CHANGE -- THE SAME KEYED-READ
+006442*      CHECK 2510-APPLY-HIRE USES FOR A DUPLICATE HIRE CATCHES A
+006443*      MISTYPED OR STALE EMP-ID HERE RATHER THAN LETTING
+006444*      2100-PROCESS-RECORD FABRICATE A NEW EMPLOYEE.
+006450 2520-APPLY-CHANGE.
+006460     MOVE TRANS-ID     TO EMP-ID.
+006470     MOVE TRANS-NAME   TO EMP-NAME.
+006480     MOVE TRANS-SALARY TO EMP-SALARY.
+006490     MOVE TRANS-DEPT   TO EMP-DEPT.
+006500     MOVE TRANS-GRADE  TO EMP-GRADE.
+006510     PERFORM 2050-VALIDATE-RECORD THRU 2050-EXIT.
+006520     IF WS-RECORD-VALID
+006521         MOVE EMP-ID TO OUT-ID
+006522         READ EMP-OUT
+006523             INVALID KEY
+006524                 MOVE "05" TO REJECT-REASON-CODE
+006525                 MOVE "CHANGE FOR UNKNOWN EMP-ID" TO
+006526                     REJECT-REASON-TEXT
+006527                 PERFORM 2060-REJECT-RECORD THRU 2060-EXIT
+006528             NOT INVALID KEY
+006529                 PERFORM 2100-PROCESS-RECORD THRU 2100-EXIT
+006530         END-READ
+006540     ELSE
+006550         PERFORM 2060-REJECT-RECORD THRU 2060-EXIT
+006560     END-IF.
+006570 2520-EXIT.
+006580     EXIT.
+
+006590*      2530-APPLY-TERM LOOKS THE EMPLOYEE UP ON EMPLOYEE-
+006600*      OUT.DAT BY KEY AND DELETES THE RECORD, LOGGING A FINAL
+006610*      AUDIT LINE SHOWING THE SALARY AT TERMINATION DROPPING TO
+006620*      ZERO SO THE AUDIT TRAIL SHOWS WHY THE EMPLOYEE DISAPPEARED
+006630*      FROM THE OUTPUT FILE. EITHER FAILURE BRANCH -- EMP-ID NOT
+006631*      ON FILE, OR THE DELETE ITSELF FAILING -- ALSO GOES THROUGH
+006632*      2060-REJECT-RECORD, SO A TERMINATION THAT DID NOT TAKE
+006633*      LEAVES A DURABLE EMP-REJECTS.DAT ENTRY INSTEAD OF ONLY A
+006634*      CONSOLE LINE.
+006640 2530-APPLY-TERM.
+006650     MOVE TRANS-ID TO OUT-ID.
+006660     READ EMP-OUT
+006670         INVALID KEY
+006680             DISPLAY "TERMINATE: EMP-ID NOT ON FILE: "
+006690                 TRANS-ID
+006691             MOVE SPACES       TO REJECT-OUT-REC
+006692             MOVE TRANS-ID     TO EMP-ID
+006693             MOVE TRANS-NAME   TO EMP-NAME
+006694             MOVE TRANS-SALARY TO EMP-SALARY
+006695             MOVE "06" TO REJECT-REASON-CODE
+006696             MOVE "TERMINATE FOR UNKNOWN EMP-ID" TO
+006697                 REJECT-REASON-TEXT
+006698             PERFORM 2060-REJECT-RECORD THRU 2060-EXIT
+006700         NOT INVALID KEY
+006710             MOVE OUT-NAME   TO WS-TERM-NAME
+006720             MOVE OUT-SALARY TO WS-OUT-PRIOR-SALARY
+006730             DELETE EMP-OUT
+006740                 INVALID KEY
+006750                     DISPLAY "TERMINATE: DELETE FAILED: "
+006760                         TRANS-ID
+006761                     MOVE SPACES       TO REJECT-OUT-REC
+006762                     MOVE TRANS-ID     TO EMP-ID
+006763                     MOVE WS-TERM-NAME TO EMP-NAME
+006764                     MOVE WS-OUT-PRIOR-SALARY TO EMP-SALARY
+006765                     MOVE "07" TO REJECT-REASON-CODE
+006766                     MOVE "TERMINATE DELETE FAILED" TO
+006767                         REJECT-REASON-TEXT
+006768                     PERFORM 2060-REJECT-RECORD THRU 2060-EXIT
+006770                 NOT INVALID KEY
+006780                     MOVE SPACES      TO AUDIT-OUT-REC
+006790                     MOVE TRANS-ID    TO AUDIT-ID
+006800                     MOVE WS-TERM-NAME TO AUDIT-NAME
+006810                     MOVE WS-OUT-PRIOR-SALARY TO AUDIT-OLD-SALARY
+006820                     MOVE ZERO        TO AUDIT-NEW-SALARY
+006830                     MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+006840                     WRITE AUDIT-OUT-REC
+006850                     ADD 1 TO WS-TERM-COUNT
+006860             END-DELETE
+006870     END-READ.
+006880 2530-EXIT.
+006890     EXIT.
+
+006900*      4000-LOOKUP-UPDATE IS THE OFF-CYCLE PATH: ONE EMP-ID IS
+006910*      PULLED OFF THE COMMAND LINE, READ DIRECTLY OUT OF THE
+006920*      INDEXED EMPLOYEE-IN.DAT BY KEY, RUN THROUGH THE SAME
+006930*      VALIDATE/RAISE LOGIC AS THE BATCH PASS, AND REWRITTEN
+006940*      INTO EMPLOYEE-OUT.DAT -- NO NEED TO STREAM THE WHOLE FILE
+006950*      JUST TO FIX ONE PERSON.
+006960 4000-LOOKUP-UPDATE.
+006970     MOVE WS-LOOKUP-ID TO EMP-ID.
+006980     READ EMP-IN INTO EMP-IN-REC
+006990         INVALID KEY
+007000             DISPLAY "EMP-ID NOT FOUND ON EMPLOYEE-IN.DAT: "
+007010                 WS-LOOKUP-ID
+007020         NOT INVALID KEY
+007030             PERFORM 2050-VALIDATE-RECORD THRU 2050-EXIT
+007040             IF WS-RECORD-VALID
+007050                 PERFORM 2100-PROCESS-RECORD THRU 2100-EXIT
+007060             ELSE
+007070                 PERFORM 2060-REJECT-RECORD THRU 2060-EXIT
+007080             END-IF
+007090     END-READ.
+007100 4000-EXIT.
+007110     EXIT.
+
+007120 3000-TERMINATE.
+007130     PERFORM 2700-RECONCILE-TOTALS THRU 2700-EXIT.
+007140     PERFORM 3100-WRITE-SUMMARY THRU 3100-EXIT.
+007150     CLOSE EMP-IN EMP-OUT EMP-AUDIT-OUT EMP-REJECTS SUMMARY-RPT.
+007160*          A CLEAN BATCH PASS HAS, BY THIS POINT, READ EMPLOYEE-
+007170*          IN.DAT THROUGH TO TRUE END OF FILE AND APPLIED EVERY
+007180*          TRANSACTION ON EMPLOYEE-TRANS.DAT, SO THE CHECKPOINTS
+007190*          HAVE DONE THEIR JOB AND MUST NOT SURVIVE TO THE NEXT
+007200*          RUN -- OTHERWISE TOMORROW NIGHT'S ORDINARY RUN WOULD
+007210*          READ TONIGHT'S LEFTOVER CHECKPOINT AND SKIP EVERY
+007220*          RECORD IN THE FILE. ONLY THE FULL BATCH PASS USES
+007230*          THESE CHECKPOINTS, SO ONLY CLEAR THEM HERE.
+007240     IF WS-MODE-BATCH
+007250         PERFORM 3050-CLEAR-CHECKPOINTS THRU 3050-EXIT
+007260     END-IF.
+007270     IF WS-RECON-BAD
+007280         DISPLAY "PROCESSING COMPLETE WITH RECONCILIATION "
+007290             "WARNINGS -- REVIEW EMPLOYEE-SUMMARY.RPT"
+007300     ELSE
+007310         DISPLAY "PROCESSING COMPLETE. CHECK EMPLOYEE-OUT.DAT"
+007320     END-IF.
+007330 3000-EXIT.
+007340     EXIT.
+
+007350*      3050-CLEAR-CHECKPOINTS TRUNCATES CHECKPOINT-FILE AND
+007360*      TRANS-CKPT-FILE BACK TO EMPTY ONCE A BATCH PASS HAS
+007370*      FINISHED CLEANLY, SO A CHECKPOINT ONLY EVER SURVIVES
+007380*      ACROSS AN ABEND, NOT ACROSS A NORMAL NIGHT'S RUN.
+007390 3050-CLEAR-CHECKPOINTS.
+007400     OPEN OUTPUT CHECKPOINT-FILE.
+007410     CLOSE CHECKPOINT-FILE.
+007420     OPEN OUTPUT TRANS-CKPT-FILE.
+007430     CLOSE TRANS-CKPT-FILE.
+007440 3050-EXIT.
+007450     EXIT.
+
+007460*      2700-RECONCILE-TOTALS COMPARES THE HASH TOTALS TAKEN ON
+007470*      THE WAY IN FROM EMPLOYEE-IN.DAT AGAINST THE WAY OUT TO
+007480*      EMPLOYEE-OUT.DAT (PLUS EMP-REJECTS.DAT) SO A RECORD A READ
+007490*      SILENTLY SKIPPED, OR ONE 2100-PROCESS-RECORD DOUBLE-WROTE,
+007500*      GETS CAUGHT HERE INSTEAD OF AFTER PAYROLL POSTS. THE RECORD
+007501*      COUNT CHECK ALONE CANNOT CATCH A BAD WRITE THAT STILL
+007502*      LEAVES THE COUNTS IN STEP, SO 2100-PROCESS-RECORD ALSO
+007503*      FLAGS WS-RECON-BAD DIRECTLY ON A NON-ZERO EMPLOYEE-OUT.DAT
+007504*      WRITE STATUS. THE SALARY CHECK BOUNDS WS-MASTER-OUT-SALARY
+007505*      AGAINST WHAT THE RATE TABLE COULD HAVE PRODUCED --
+007506*      WS-EXPECTED-NEW-TOTAL AT THE LOWEST RATE ON FILE THROUGH
+007507*      WS-EXPECTED-NEW-CEILING AT THE HIGHEST -- RATHER THAN A
+007508*      FLAT 10%, SINCE THE DEPT/GRADE RATE TABLE MEANS NO SINGLE
+007509*      RATE IS EXACT. BOTH BOUNDS ARE WIDENED BY A PENNY PER
+007510*      RECORD (WS-MASTER-OUT-COUNT) SINCE EACH EMPLOYEE'S OUT-
+007511*      SALARY IS ROUNDED INDIVIDUALLY IN 2100-PROCESS-RECORD
+007512*      WHILE THE BOUNDS HERE ARE ROUNDED ONCE ON THE BULK TOTAL
+007513*      -- WITHOUT THAT SLACK AN ORDINARY RUN WITH NO RATE-TABLE
+007514*      OVERRIDES (MIN = MAX) WOULD TRIP THE CHECK ON ROUNDING
+007515*      DRIFT ALONE. WS-RECON-SW ITSELF IS NOT RESET HERE -- IT IS
+007516*      SET ONCE IN 1000-INITIALIZE SO A WS-RECON-BAD 2100-PROCESS-
+007517*      RECORD ALREADY SET DURING THE MASTER PASS SURVIVES INTO
+007518*      THIS PARAGRAPH'S OWN CHECKS BELOW INSTEAD OF BEING
+007519*      CLOBBERED BACK TO OK.
+007550 2700-RECONCILE-TOTALS.
+007561     COMPUTE WS-RECON-TOLERANCE ROUNDED =
+007562         WS-MASTER-OUT-COUNT * 0.01.
+007570     COMPUTE WS-EXPECTED-NEW-TOTAL ROUNDED =
+007580         (WS-MASTER-VALID-IN-SALARY * (1 + WS-RATE-MIN-PCT))
+007571             - WS-RECON-TOLERANCE.
+007581     COMPUTE WS-EXPECTED-NEW-CEILING ROUNDED =
+007582         (WS-MASTER-VALID-IN-SALARY * (1 + WS-RATE-MAX-PCT))
+007583             + WS-RECON-TOLERANCE.
+007590     IF WS-MASTER-READ-COUNT NOT =
+007600             WS-MASTER-OUT-COUNT + WS-MASTER-REJ-COUNT
+007610         SET WS-RECON-BAD TO TRUE
+007620         DISPLAY "RECONCILIATION WARNING -- RECORD COUNT "
+007630             "MISMATCH BETWEEN EMPLOYEE-IN.DAT AND OUTPUT"
+007640         DISPLAY "  READ FROM EMPLOYEE-IN.DAT : "
+007650             WS-MASTER-READ-COUNT
+007660         DISPLAY "  WRITTEN + REJECTED        : "
+007670             WS-MASTER-OUT-COUNT WS-MASTER-REJ-COUNT
+007680     END-IF.
+007681     IF WS-MASTER-OUT-SALARY < WS-EXPECTED-NEW-TOTAL
+007682             OR WS-MASTER-OUT-SALARY > WS-EXPECTED-NEW-CEILING
+007683         SET WS-RECON-BAD TO TRUE
+007684         DISPLAY "RECONCILIATION WARNING -- MASTER PASS NEW "
+007685             "SALARY TOTAL IS OUTSIDE THE RATE TABLE'S RANGE"
+007686         DISPLAY "  MASTER PASS NEW SALARY    : "
+007687             WS-MASTER-OUT-SALARY
+007688         DISPLAY "  EXPECTED RANGE (LO/HI)    : "
+007689             WS-EXPECTED-NEW-TOTAL "/" WS-EXPECTED-NEW-CEILING
+007690     END-IF.
+007700 2700-EXIT.
+007701     EXIT.
+
+007710*      3100-WRITE-SUMMARY WRITES THE RECORD COUNT AND SALARY
+007720*      CONTROL TOTALS TO EMPLOYEE-SUMMARY.RPT SO THE RUN CAN BE
+007730*      SANITY-CHECKED BEFORE THE OUTPUT FILE GOES DOWNSTREAM.
+007740 3100-WRITE-SUMMARY.
+007750     MOVE SPACES TO SUMMARY-LINE.
+007760     MOVE "EMPLOYEE-UPDATE CONTROL TOTALS" TO SUMMARY-LINE.
+007770     WRITE SUMMARY-LINE.
+
+007780     MOVE SPACES TO SUMMARY-LINE.
+007790     STRING "RUN DATE          : " WS-RUN-DATE
+007800         DELIMITED BY SIZE INTO SUMMARY-LINE.
+007810     WRITE SUMMARY-LINE.
+
+007820     MOVE WS-PROC-COUNT TO WS-SUMMARY-COUNT-ED.
+007830     MOVE SPACES TO SUMMARY-LINE.
+007840     STRING "RECORDS PROCESSED : " WS-SUMMARY-COUNT-ED
+007850         DELIMITED BY SIZE INTO SUMMARY-LINE.
+007860     WRITE SUMMARY-LINE.
+
+007870     MOVE WS-OLD-SALARY-TOTAL TO WS-SUMMARY-AMOUNT-ED.
+007880     MOVE SPACES TO SUMMARY-LINE.
+007890     STRING "TOTAL OLD SALARY  : " WS-SUMMARY-AMOUNT-ED
+007900         DELIMITED BY SIZE INTO SUMMARY-LINE.
+007910     WRITE SUMMARY-LINE.
+
+007920     MOVE WS-NEW-SALARY-TOTAL TO WS-SUMMARY-AMOUNT-ED.
+007930     MOVE SPACES TO SUMMARY-LINE.
+007940     STRING "TOTAL NEW SALARY  : " WS-SUMMARY-AMOUNT-ED
+007950         DELIMITED BY SIZE INTO SUMMARY-LINE.
+007960     WRITE SUMMARY-LINE.
+
+007970     MOVE WS-TERM-COUNT TO WS-SUMMARY-COUNT-ED.
+007980     MOVE SPACES TO SUMMARY-LINE.
+007990     STRING "EMPLOYEES TERMINATED: " WS-SUMMARY-COUNT-ED
+008000         DELIMITED BY SIZE INTO SUMMARY-LINE.
+008010     WRITE SUMMARY-LINE.
+
+008011     MOVE WS-MASTER-OUT-SALARY TO WS-SUMMARY-AMOUNT-ED.
+008012     MOVE SPACES TO SUMMARY-LINE.
+008013     STRING "MASTER PASS NEW SALARY: " WS-SUMMARY-AMOUNT-ED
+008014         DELIMITED BY SIZE INTO SUMMARY-LINE.
+008015     WRITE SUMMARY-LINE.
+
+008020     MOVE WS-EXPECTED-NEW-TOTAL TO WS-SUMMARY-AMOUNT-ED.
+008030     MOVE SPACES TO SUMMARY-LINE.
+008040     STRING "EXPECTED RANGE LO      : " WS-SUMMARY-AMOUNT-ED
+008050         DELIMITED BY SIZE INTO SUMMARY-LINE.
+008060     WRITE SUMMARY-LINE.
+
+008061     MOVE WS-EXPECTED-NEW-CEILING TO WS-SUMMARY-AMOUNT-ED.
+008062     MOVE SPACES TO SUMMARY-LINE.
+008063     STRING "EXPECTED RANGE HI      : " WS-SUMMARY-AMOUNT-ED
+008064         DELIMITED BY SIZE INTO SUMMARY-LINE.
+008065     WRITE SUMMARY-LINE.
+
+008070     MOVE SPACES TO SUMMARY-LINE.
+008080     IF WS-RECON-BAD
+008090         STRING "RECONCILIATION        : MISMATCH -- SEE CONSOLE "
+008100             "LOG" DELIMITED BY SIZE INTO SUMMARY-LINE
+008110     ELSE
+008120         MOVE "RECONCILIATION        : IN BALANCE" TO SUMMARY-LINE
+008130     END-IF.
+008140     WRITE SUMMARY-LINE.
+008150 3100-EXIT.
+008160     EXIT.
