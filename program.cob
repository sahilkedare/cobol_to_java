@@ -1,38 +1,221 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FortuneTeller.
-
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 RANDOM-NUMBER         PIC 9 VALUE 0.
-       01 FORTUNE-TEXT          PIC A(80).
-
-       PROCEDURE DIVISION.
-
-       DISPLAY "Welcome to the COBOL Fortune Teller!".
-       DISPLAY "Press ENTER to reveal your fortune...".
-       ACCEPT OMITTED.
-
-       COMPUTE RANDOM-NUMBER = FUNCTION RANDOM * 5 + 1
-           GIVING RANDOM-NUMBER.
-
-       EVALUATE RANDOM-NUMBER
-           WHEN 1
-               MOVE "Today, you will find a missing semicolon at the right time!" TO FORTUNE-TEXT
-           WHEN 2
-               MOVE "A cup of coffee will be your greatest ally today." TO FORTUNE-TEXT
-           WHEN 3
-               MOVE "You will debug a stubborn bug without even trying." TO FORTUNE-TEXT
-           WHEN 4
-               MOVE "Your code will compile on the first try â€” believe in magic!" TO FORTUNE-TEXT
-           WHEN 5
-               MOVE "A surprise meeting will actually be useful. Miracles happen!" TO FORTUNE-TEXT
-           WHEN OTHER
-               MOVE "The future is unclear. Try again after a coffee break." TO FORTUNE-TEXT
-       END-EVALUATE.
-
-       DISPLAY "Your Fortune: ".
-       DISPLAY FORTUNE-TEXT.
-
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. FortuneTeller.
+000120 AUTHOR. R HOLLOWAY.
+000130 INSTALLATION. PAYROLL SYSTEMS GROUP.
+000140 DATE-WRITTEN. 11/09/2015.
+000150 DATE-COMPILED.
+000160*
+000170*--------------------------------------------------------------*
+000180*  MODIFICATION HISTORY                                        *
+000190*--------------------------------------------------------------*
+000200*  DATE       INIT  DESCRIPTION                                *
+000210*  11/09/2015 RH    ORIGINAL INSTALLATION.                      *
+000220*  08/08/2026 RH    MOVED THE FORTUNES OUT OF THE EVALUATE AND  *
+000230*                    INTO FORTUNES.DAT SO THE OFFICE CAN ADD OR *
+000240*                    RETIRE ONES WITHOUT A RECOMPILE.           *
+000250*  08/08/2026 RH    ADDED FORTUNE-HISTORY.LOG SO WE CAN TELL    *
+000260*                    WHICH FORTUNE RAN ON WHICH DAY.            *
+000270*  08/08/2026 RH    ADDED AN UNATTENDED BATCH MODE THAT SKIPS   *
+000280*                    THE ACCEPT OMITTED PROMPT AND POSTS THE    *
+000290*                    FORTUNE TO A REPORT FILE FOR THE PRINTER.  *
+000300*  08/08/2026 RH    WIDENED FORTUNE-RPT-REC SO A LONGER FORTUNE *
+000310*                    CANNOT GET CLIPPED ON THE PRINTED BOARD.   *
+000320*  08/08/2026 RH    1100-LOAD-FORTUNES NOW STOPS AT 200 ENTRIES *
+000321*                    INSTEAD OF RUNNING PAST THE TABLE'S OCCURS *
+000322*                    LIMIT IF FORTUNES.DAT EVER GROWS THAT      *
+000323*                    LARGE.                                     *
+000324*  08/09/2026 RH    A MISSING FORTUNES.DAT NOW DEGRADES TO THE  *
+000325*                    EMPTY-TABLE FALLBACK MESSAGE INSTEAD OF    *
+000326*                    ABENDING THE RUN -- IT WAS ONLY THE EMPTY  *
+000327*                    FILE CASE THAT WORKED BEFORE.              *
+000350*--------------------------------------------------------------*
+000360*
+000370 ENVIRONMENT DIVISION.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT FORTUNE-FILE ASSIGN TO 'FORTUNES.DAT'
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000411         FILE STATUS IS WS-FORTUNE-STATUS.
+000420     SELECT FORTUNE-LOG ASSIGN TO 'FORTUNE-HISTORY.LOG'
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-LOG-STATUS.
+000450     SELECT FORTUNE-RPT ASSIGN TO 'FORTUNE-BOARD.RPT'
+000460         ORGANIZATION IS LINE SEQUENTIAL.
+000470*
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500*      FORTUNE-FILE IS THE MAINTAINED LIST OF FORTUNES, ONE PER
+000510*      LINE, LOADED INTO WS-FORTUNE-TABLE AT STARTUP BY
+000520*      1100-LOAD-FORTUNES.
+000530 FD  FORTUNE-FILE.
+000540 01  FORTUNE-FILE-REC          PIC A(80).
+000550*
+000560*      FORTUNE-LOG IS THE RUNNING HISTORY OF EVERY FORTUNE SHOWN,
+000570*      INTERACTIVE OR BATCH -- SEE 2900-LOG-FORTUNE.
+000580 FD  FORTUNE-LOG.
+000590 01  FORTUNE-LOG-REC.
+000600     05  LOG-RUN-DATE          PIC 9(08).
+000610     05  FILLER                PIC X(01).
+000620     05  LOG-RUN-TIME          PIC 9(08).
+000630     05  FILLER                PIC X(01).
+000640     05  LOG-FORTUNE-TEXT      PIC A(80).
+000650*
+000660*      FORTUNE-RPT IS THE BATCH-MODE OUTPUT -- A SMALL REPORT
+000670*      LINE ROUTED TO THE PRINTER INSTEAD OF A TERMINAL.
+000680 FD  FORTUNE-RPT.
+000690 01  FORTUNE-RPT-REC           PIC X(100).
+000700*
+000710 WORKING-STORAGE SECTION.
+000720*      WS-RUN-MODE SELECTS THE INTERACTIVE PROMPT ('I', THE
+000730*      DEFAULT) OR THE UNATTENDED BATCH POST ('B'), DRIVEN OFF
+000740*      THE COMMAND LINE, E.G. 'FORTUNETELLER B', SO THE MORNING
+000750*      BREAKROOM POST CAN RUN WITHOUT ANYONE LOGGING IN.
+000760 77  WS-CMD-LINE               PIC X(20)  VALUE SPACES.
+000770 77  WS-RUN-MODE               PIC X(01)  VALUE 'I'.
+000780     88  WS-MODE-INTERACTIVE              VALUE 'I'.
+000790     88  WS-MODE-BATCH                    VALUE 'B'.
+000800 77  WS-LOG-STATUS             PIC X(02)  VALUE '00'.
+000801 77  WS-FORTUNE-STATUS         PIC X(02)  VALUE '00'.
+000810*
+000820*      WS-FORTUNE-TABLE IS THE IN-MEMORY COPY OF FORTUNES.DAT,
+000830*      LOADED ONCE AT STARTUP; RANDOM-NUMBER'S RANGE IS DRIVEN
+000840*      OFF WS-FORTUNE-COUNT RATHER THAN A CONSTANT, SO ADDING OR
+000850*      RETIRING A LINE IN THE FILE NEEDS NO RECOMPILE.
+000860 77  WS-FORTUNE-EOF            PIC X      VALUE 'N'.
+000870     88  WS-FORTUNE-EOF-YES               VALUE 'Y'.
+000880 77  WS-FORTUNE-TBL-FULL-SW    PIC X      VALUE 'N'.
+000890     88  WS-FORTUNE-TABLE-FULL            VALUE 'Y'.
+000900 01  WS-FORTUNE-TABLE.
+000910     05  WS-FORTUNE-COUNT      PIC 9(03)  VALUE ZERO.
+000920     05  WS-FORTUNE-ENTRY OCCURS 200 TIMES
+000930             INDEXED BY WS-FORTUNE-IDX.
+000940         10  WS-FORTUNE-LINE   PIC A(80).
+000950*
+000960 01  RANDOM-NUMBER             PIC 9(03) VALUE 0.
+000970 01  FORTUNE-TEXT              PIC A(80).
+000980*
+000990 PROCEDURE DIVISION.
+001000 0000-MAINLINE.
+001010     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001020     PERFORM 2000-PICK-FORTUNE THRU 2000-EXIT.
+001030     IF WS-MODE-BATCH
+001040         PERFORM 3000-POST-BATCH THRU 3000-EXIT
+001050     ELSE
+001060         PERFORM 3100-SHOW-INTERACTIVE THRU 3100-EXIT
+001070     END-IF.
+001080     PERFORM 2900-LOG-FORTUNE THRU 2900-EXIT.
+001090     STOP RUN.
+001100*
+001110 1000-INITIALIZE.
+001120     ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+001130     IF WS-CMD-LINE NOT = SPACES
+001140         UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+001150             INTO WS-RUN-MODE
+001160     END-IF.
+001170     IF WS-RUN-MODE NOT = 'B'
+001180         MOVE 'I' TO WS-RUN-MODE
+001190     END-IF.
+001200     PERFORM 1100-LOAD-FORTUNES THRU 1100-EXIT.
+001210 1000-EXIT.
+001220     EXIT.
+001230*
+001240*      1100-LOAD-FORTUNES READS FORTUNES.DAT ONCE AT STARTUP INTO
+001250*      WS-FORTUNE-TABLE SO 2000-PICK-FORTUNE CAN DRAW FROM IT
+001260*      WITHOUT RE-READING THE FILE EVERY TIME.
+001270 1100-LOAD-FORTUNES.
+001280     MOVE 'N' TO WS-FORTUNE-EOF.
+001290     OPEN INPUT FORTUNE-FILE.
+001291     IF WS-FORTUNE-STATUS = '35'
+001292*          FORTUNES.DAT IS NOT ON FILE -- LEAVE THE TABLE EMPTY
+001293*          SO 2000-PICK-FORTUNE FALLS BACK TO THE STOCK "NO
+001294*          FORTUNES ON FILE" MESSAGE INSTEAD OF ABENDING WHAT
+001295*          MAY BE AN UNATTENDED BATCH-MODE POST.
+001296         MOVE 'Y' TO WS-FORTUNE-EOF
+001297     ELSE
+001300     PERFORM UNTIL WS-FORTUNE-EOF-YES
+001310         READ FORTUNE-FILE INTO FORTUNE-FILE-REC
+001320             AT END
+001330                 MOVE 'Y' TO WS-FORTUNE-EOF
+001340             NOT AT END
+001350                 IF WS-FORTUNE-COUNT < 200
+001360                     ADD 1 TO WS-FORTUNE-COUNT
+001370                     SET WS-FORTUNE-IDX TO WS-FORTUNE-COUNT
+001380                     MOVE FORTUNE-FILE-REC TO
+001390                        WS-FORTUNE-LINE (WS-FORTUNE-IDX)
+001400                 ELSE
+001410                     IF NOT WS-FORTUNE-TABLE-FULL
+001420                         SET WS-FORTUNE-TABLE-FULL TO TRUE
+001430                         DISPLAY "FORTUNES.DAT HAS MORE THAN 200 "
+001440                             "LINES -- EXTRA FORTUNES IGNORED"
+001450                     END-IF
+001460                 END-IF
+001470         END-READ
+001480     END-PERFORM
+001485     CLOSE FORTUNE-FILE
+001486     END-IF.
+001500 1100-EXIT.
+001510     EXIT.
+001520*
+001530*      2000-PICK-FORTUNE DRAWS ONE RANDOM LINE OUT OF
+001540*      WS-FORTUNE-TABLE. A MISSING OR EMPTY FORTUNES.DAT IS NOT
+001550*      FATAL -- IT FALLS BACK TO A STOCK MESSAGE.
+001560 2000-PICK-FORTUNE.
+001570     IF WS-FORTUNE-COUNT = ZERO
+001580         MOVE "No fortunes on file today. Try again later."
+001590             TO FORTUNE-TEXT
+001600     ELSE
+001610         COMPUTE RANDOM-NUMBER =
+001620             FUNCTION RANDOM * WS-FORTUNE-COUNT + 1
+001630         IF RANDOM-NUMBER > WS-FORTUNE-COUNT
+001640             MOVE WS-FORTUNE-COUNT TO RANDOM-NUMBER
+001650         END-IF
+001660         SET WS-FORTUNE-IDX TO RANDOM-NUMBER
+001670         MOVE WS-FORTUNE-LINE (WS-FORTUNE-IDX) TO FORTUNE-TEXT
+001680     END-IF.
+001690 2000-EXIT.
+001700     EXIT.
+001710*
+001720*      3100-SHOW-INTERACTIVE IS THE ORIGINAL TERMINAL FLOW --
+001730*      WAIT FOR ENTER, THEN DISPLAY THE FORTUNE.
+001740 3100-SHOW-INTERACTIVE.
+001750     DISPLAY "Welcome to the COBOL Fortune Teller!".
+001760     DISPLAY "Press ENTER to reveal your fortune...".
+001770     ACCEPT OMITTED.
+001780     DISPLAY "Your Fortune: ".
+001790     DISPLAY FORTUNE-TEXT.
+001800 3100-EXIT.
+001810     EXIT.
+001820*
+001830*      3000-POST-BATCH SKIPS THE ACCEPT OMITTED PROMPT ENTIRELY
+001840*      AND WRITES THE DAY'S FORTUNE STRAIGHT TO FORTUNE-BOARD.RPT
+001850*      SO IT CAN BE ROUTED TO THE BREAKROOM PRINTER ON A
+001860*      SCHEDULE, WITH NO ONE LOGGING IN TO RUN IT BY HAND.
+001870 3000-POST-BATCH.
+001880     OPEN OUTPUT FORTUNE-RPT.
+001890     MOVE SPACES TO FORTUNE-RPT-REC.
+001900     STRING "FORTUNE OF THE DAY: " FORTUNE-TEXT
+001910         DELIMITED BY SIZE INTO FORTUNE-RPT-REC.
+001920     WRITE FORTUNE-RPT-REC.
+001930     CLOSE FORTUNE-RPT.
+001940 3000-EXIT.
+001950     EXIT.
+001960*
+001970*      2900-LOG-FORTUNE APPENDS ONE LINE TO FORTUNE-HISTORY.LOG
+001980*      FOR EVERY FORTUNE SHOWN, INTERACTIVE OR BATCH, SO WE CAN
+001990*      CHECK FOR REPEATS AND PULL UP WHAT RAN ON A GIVEN DAY.
+002000 2900-LOG-FORTUNE.
+002010*          FORTUNE-HISTORY.LOG MAY NOT EXIST YET ON A FIRST-EVER
+002020*          RUN -- OPEN EXTEND FAILS ON A MISSING FILE, SO FALL
+002030*          BACK TO OUTPUT (WHICH CREATES IT) WHEN THAT HAPPENS.
+002040     OPEN EXTEND FORTUNE-LOG.
+002050     IF WS-LOG-STATUS = '35'
+002060         OPEN OUTPUT FORTUNE-LOG
+002070     END-IF.
+002080     MOVE SPACES          TO FORTUNE-LOG-REC.
+002090     ACCEPT LOG-RUN-DATE  FROM DATE YYYYMMDD.
+002100     ACCEPT LOG-RUN-TIME  FROM TIME.
+002110     MOVE FORTUNE-TEXT    TO LOG-FORTUNE-TEXT.
+002120     WRITE FORTUNE-LOG-REC.
+002130     CLOSE FORTUNE-LOG.
+002140 2900-EXIT.
+002150     EXIT.
